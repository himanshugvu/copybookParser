@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTVAL0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. DEPOSIT-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - VALIDATES ACCOUNT-STATUS ON
+001100*                 EVERY INCOMING CUSTOMER RECORD AGAINST THE
+001200*                 DOCUMENTED 88-LEVEL VALUES. RECORDS CARRYING
+001300*                 AN UNDEFINED STATUS CODE (BLANKS OR STRAY
+001400*                 CHARACTERS FROM AN UPSTREAM FEED) ARE ROUTED
+001500*                 TO THE QUARANTINE FILE INSTEAD OF THE GOOD
+001600*                 CUSTOMER FILE.
+001650* 2026-08-09 DS   ADDED A CALL TO DATEVAL0 TO CATCH AN IMPOSSIBLE
+001660*                 LAST-TRANSACTION-DATE (BAD MONTH OR A DAY THAT
+001670*                 DOESN'T EXIST IN THE GIVEN MONTH) BEFORE IT CAN
+001680*                 LOAD INTO THE GOOD CUSTOMER FILE AND POISON THE
+001690*                 DORMANCY REPORT'S DATE ARITHMETIC.
+001700*----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CUSTIN ASSIGN TO CUSTIN
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS CVL-CUSTIN-STATUS.
+002700     SELECT CUSTGOOD ASSIGN TO CUSTGOOD
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS CVL-CUSTGOOD-STATUS.
+003000     SELECT CUSTQUAR ASSIGN TO CUSTQUAR
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS CVL-CUSTQUAR-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUSTIN
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY "src/main/resources/customer-record.cbl".
+003900 FD  CUSTGOOD
+003950     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  CVL-CUSTGOOD-RECORD        PIC X(280).
+004300 FD  CUSTQUAR
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY "src/main/resources/custquar-record.cbl".
+004700 WORKING-STORAGE SECTION.
+004800 77  CVL-CUSTIN-STATUS          PIC XX.
+004900     88  CVL-CUSTIN-OK              VALUE '00'.
+005000 77  CVL-CUSTGOOD-STATUS        PIC XX.
+005100     88  CVL-CUSTGOOD-OK            VALUE '00'.
+005200 77  CVL-CUSTQUAR-STATUS        PIC XX.
+005300     88  CVL-CUSTQUAR-OK            VALUE '00'.
+005400 77  CVL-END-OF-CUSTIN-SW       PIC X       VALUE 'N'.
+005500     88  CVL-END-OF-CUSTIN          VALUE 'Y'.
+005600 77  CVL-GOOD-COUNT             PIC 9(7)    VALUE ZERO.
+005700 77  CVL-QUARANTINE-COUNT       PIC 9(7)    VALUE ZERO.
+005750 77  CVL-DATE-RETURN-CODE       PIC 9(2)    COMP.
+005760     88  CVL-DATE-VALID             VALUE 0.
+005800 PROCEDURE DIVISION.
+005900*----------------------------------------------------------------
+006000* 0000-MAINLINE
+006100*----------------------------------------------------------------
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006400     PERFORM 2000-VALIDATE-CUSTOMER THRU 2000-EXIT
+006500         UNTIL CVL-END-OF-CUSTIN.
+006600     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+006700     GOBACK.
+006800*----------------------------------------------------------------
+006900* 1000-INITIALIZE - OPEN INPUT AND BOTH OUTPUT FILES
+007000*----------------------------------------------------------------
+007100 1000-INITIALIZE.
+007200     OPEN INPUT CUSTIN.
+007300     IF NOT CVL-CUSTIN-OK
+007400         DISPLAY 'CUSTVAL0 - UNABLE TO OPEN CUSTIN '
+007450             CVL-CUSTIN-STATUS
+007500         GO TO 9999-EXIT
+007600     END-IF.
+007700     OPEN OUTPUT CUSTGOOD.
+007800     OPEN OUTPUT CUSTQUAR.
+007900 1000-EXIT.
+008000     EXIT.
+008100*----------------------------------------------------------------
+008200* 2000-VALIDATE-CUSTOMER - CHECK ACCOUNT-STATUS, ROUTE THE ROW
+008300*----------------------------------------------------------------
+008400 2000-VALIDATE-CUSTOMER.
+008500     READ CUSTIN
+008600         AT END
+008700             SET CVL-END-OF-CUSTIN TO TRUE
+008800         NOT AT END
+008900             IF NOT (ACCOUNT-ACTIVE OR ACCOUNT-CLOSED
+009000                     OR ACCOUNT-SUSPENDED OR ACCOUNT-DORMANT)
+009100                 PERFORM 2200-WRITE-QUARANTINE THRU 2200-EXIT
+009150             ELSE
+009160                 PERFORM 2250-CHECK-TRANSACTION-DATE
+009170                     THRU 2250-EXIT
+009180                 IF CVL-DATE-VALID
+009190                     PERFORM 2100-WRITE-GOOD THRU 2100-EXIT
+009200                 ELSE
+009210                     PERFORM 2300-WRITE-QUARANTINE-DATE
+009220                         THRU 2300-EXIT
+009230                 END-IF
+009240             END-IF
+009500     END-READ.
+009600 2000-EXIT.
+009700     EXIT.
+009800*----------------------------------------------------------------
+009900* 2100-WRITE-GOOD - VALID STATUS AND DATE, PASS THE ROW THROUGH
+010000*----------------------------------------------------------------
+010100 2100-WRITE-GOOD.
+010200     WRITE CVL-CUSTGOOD-RECORD FROM CUSTOMER-RECORD.
+010300     ADD 1 TO CVL-GOOD-COUNT.
+010400 2100-EXIT.
+010500     EXIT.
+010600*----------------------------------------------------------------
+010700* 2200-WRITE-QUARANTINE - UNDEFINED STATUS, ROUTE TO QUARANTINE
+010800*----------------------------------------------------------------
+010900 2200-WRITE-QUARANTINE.
+011000     MOVE SPACES TO CUSTQUAR-RECORD.
+011100     MOVE CUSTOMER-RECORD TO CQR-CUSTOMER-DATA.
+011200     SET CQR-INVALID-STATUS TO TRUE.
+011300     MOVE 'UNDEFINED ACCOUNT-STATUS VALUE' TO CQR-REASON-TEXT.
+011400     WRITE CUSTQUAR-RECORD.
+011500     ADD 1 TO CVL-QUARANTINE-COUNT.
+011600 2200-EXIT.
+011700     EXIT.
+011750*----------------------------------------------------------------
+011760* 2250-CHECK-TRANSACTION-DATE - REJECT AN IMPOSSIBLE CALENDAR
+011770* DATE (BAD MONTH, OR A DAY THAT DOESN'T EXIST IN THAT MONTH)
+011780*----------------------------------------------------------------
+011790 2250-CHECK-TRANSACTION-DATE.
+011800     CALL 'DATEVAL0' USING LAST-TRANSACTION-DATE-YEAR
+011810         LAST-TRANSACTION-DATE-MONTH LAST-TRANSACTION-DATE-DAY
+011820         CVL-DATE-RETURN-CODE.
+011830 2250-EXIT.
+011840     EXIT.
+011850*----------------------------------------------------------------
+011860* 2300-WRITE-QUARANTINE-DATE - IMPOSSIBLE DATE, ROUTE TO
+011870* QUARANTINE
+011880*----------------------------------------------------------------
+011890 2300-WRITE-QUARANTINE-DATE.
+011900     MOVE SPACES TO CUSTQUAR-RECORD.
+011910     MOVE CUSTOMER-RECORD TO CQR-CUSTOMER-DATA.
+011920     SET CQR-INVALID-DATE TO TRUE.
+011930     MOVE 'INVALID LAST-TRANSACTION-DATE' TO CQR-REASON-TEXT.
+011940     WRITE CUSTQUAR-RECORD.
+011950     ADD 1 TO CVL-QUARANTINE-COUNT.
+011960 2300-EXIT.
+011970     EXIT.
+011980*----------------------------------------------------------------
+011990* 9999-TERMINATE - CLOSE FILES AND REPORT THE SPLIT
+012000*----------------------------------------------------------------
+012100 9999-TERMINATE.
+012200     DISPLAY 'CUSTVAL0 - GOOD RECORDS:       ' CVL-GOOD-COUNT.
+012250     DISPLAY 'CUSTVAL0 - QUARANTINED RECORDS: '
+012260         CVL-QUARANTINE-COUNT.
+012400     CLOSE CUSTIN.
+012500     CLOSE CUSTGOOD.
+012600     CLOSE CUSTQUAR.
+012700 9999-EXIT.
+012800     EXIT.
