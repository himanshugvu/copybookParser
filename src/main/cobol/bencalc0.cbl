@@ -0,0 +1,74 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BENCALC0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - CALLABLE UTILITY THAT TURNS
+001100*                 ONE EMP-BENEFITS ENTRY INTO ITS TRUE DOLLAR
+001200*                 VALUE. A FLAT-DOLLAR ENTRY (BENEFIT-TYPE-CODE
+001300*                 OF 'F') IS THE FACE VALUE OF BENEFIT-AMOUNT.
+001400*                 A PERCENTAGE ENTRY ('P', E.G. A 401K MATCH) IS
+001500*                 BENEFIT-AMOUNT EXPRESSED AS A PERCENT OF
+001600*                 EMP-SALARY - PAYROLL HAD BEEN TREATING THAT
+001700*                 PERCENTAGE AS IF IT WERE A DOLLAR FIGURE,
+001800*                 OVERSTATING 401K CONTRIBUTIONS DOWNSTREAM.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 77  BEN-PERCENT-FACTOR         PIC 999V9999 COMP-3.
+002700 LINKAGE SECTION.
+002800 01  BENP-BENEFIT-TYPE-CODE     PIC X.
+002900     88  BENP-TYPE-FLAT             VALUE 'F'.
+003000     88  BENP-TYPE-PERCENT          VALUE 'P'.
+003100 01  BENP-BENEFIT-AMOUNT        PIC 9(5)V99    COMP-3.
+003200 01  BENP-EMP-SALARY            PIC 9(7)V99    COMP-3.
+003300 01  BENP-CALCULATED-AMOUNT     PIC 9(7)V99    COMP-3.
+003400 01  BENP-RETURN-CODE           PIC 9(2) COMP.
+003500     88  BENP-SUCCESSFUL            VALUE 0.
+003600     88  BENP-FAILED                VALUE 8.
+003700 PROCEDURE DIVISION USING BENP-BENEFIT-TYPE-CODE
+003800         BENP-BENEFIT-AMOUNT BENP-EMP-SALARY
+003900         BENP-CALCULATED-AMOUNT BENP-RETURN-CODE.
+004000*----------------------------------------------------------------
+004100* 0000-MAINLINE
+004200*----------------------------------------------------------------
+004300 0000-MAINLINE.
+004400     MOVE 0 TO BENP-RETURN-CODE.
+004500     IF BENP-TYPE-PERCENT
+004600         PERFORM 1000-CALCULATE-PERCENT THRU 1000-EXIT
+004700     ELSE
+004800         IF BENP-TYPE-FLAT
+004900             MOVE BENP-BENEFIT-AMOUNT TO BENP-CALCULATED-AMOUNT
+005000         ELSE
+005100             MOVE ZERO TO BENP-CALCULATED-AMOUNT
+005200             SET BENP-FAILED TO TRUE
+005300         END-IF
+005400     END-IF.
+005500     GOBACK.
+005600*----------------------------------------------------------------
+005700* 1000-CALCULATE-PERCENT - BENEFIT-AMOUNT IS A PERCENTAGE OF
+005800* EMP-SALARY (E.G. 00005.00 MEANS 5 PERCENT)
+005900*----------------------------------------------------------------
+006000 1000-CALCULATE-PERCENT.
+006100     DIVIDE BENP-BENEFIT-AMOUNT BY 100 GIVING BEN-PERCENT-FACTOR
+006110         ON SIZE ERROR
+006120             MOVE ZERO TO BENP-CALCULATED-AMOUNT
+006130             SET BENP-FAILED TO TRUE
+006140             GO TO 1000-EXIT
+006150     END-DIVIDE.
+006200     MULTIPLY BENP-EMP-SALARY BY BEN-PERCENT-FACTOR
+006250         GIVING BENP-CALCULATED-AMOUNT
+006260         ON SIZE ERROR
+006270             MOVE ZERO TO BENP-CALCULATED-AMOUNT
+006280             SET BENP-FAILED TO TRUE
+006290     END-MULTIPLY.
+006400 1000-EXIT.
+006500     EXIT.
