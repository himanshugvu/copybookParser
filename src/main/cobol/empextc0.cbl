@@ -0,0 +1,345 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPEXTC0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - BUILDS THE EMPLOYEE-HDR/
+001100*                 EMPLOYEE-DATA/EMPLOYEE-TRAIL EXTRACT FROM THE
+001200*                 FLAT EMPLOYEE MASTER, STAMPING THE TRAILER
+001300*                 WITH A RECORD COUNT AND A SALARY CONTROL
+001400*                 TOTAL SO THE DOWNSTREAM BALANCING JOB CAN
+001500*                 DETECT A TRUNCATED OR CORRUPTED EXTRACT.
+001550* 2026-08-09 DS   ADDED CHECKPOINT/RESTART SUPPORT - THE RUN
+001560*                 NOW STAMPS ITS PROGRESS TO EMPCKPT EVERY
+001570*                 XTR-CHECKPOINT-INTERVAL RECORDS SO AN ABEND
+001580*                 PARTWAY THROUGH A LARGE RUN CAN BE RERUN
+001590*                 WITHOUT REPROCESSING RECORDS ALREADY EXTRACTED.
+001595* 2026-08-09 DS   ADDED A CALL TO DATEVAL0 TO FLAG AN IMPOSSIBLE
+001596*                 EMP-HIRE-DATE AS THE RECORD IS EXTRACTED. THE
+001597*                 MASTER HAS NO QUARANTINE FILE OF ITS OWN, SO A
+001598*                 BAD DATE IS LOGGED AND COUNTED RATHER THAN
+001599*                 DROPPED FROM THE EXTRACT.
+001600* 2026-08-09 DS   CARRIED EMP-BENEFITS THROUGH TO THE EXTRACT
+001601*                 DATA ROW - EMPLOYEE-DATA-RECORD WAS BEING
+001602*                 BUILT WITHOUT COPYING BENEFIT-CODE/BENEFIT-
+001603*                 TYPE-CODE/BENEFIT-AMOUNT, SO EVERY EXTRACTED
+001604*                 EMPLOYEE CARRIED AN EMPTY BENEFITS TABLE.
+001605*                 BENEFITS BEYOND THE SEVENTH SLOT NOW ROUTE TO
+001606*                 BENOVFL, THE SAME OVERFLOW FILE EMPXWALK0 USES.
+001608* 2026-08-09 DS   CHECKPOINTING EVERY XTR-CHECKPOINT-INTERVAL
+001609*                 RECORDS LEFT A WINDOW WHERE A RECORD COULD BE
+001610*                 WRITTEN TO EMPXTRC/BENOVFL WITHOUT THE
+001611*                 CHECKPOINT ADVANCING TO COVER IT - ON RESTART,
+001612*                 OPEN EXTEND SIMPLY APPENDS, SO THOSE RECORDS
+001613*                 GOT REPROCESSED AND DUPLICATED. THE RUN NOW
+001614*                 STAMPS THE CHECKPOINT AFTER EVERY RECORD SO
+001615*                 THE RESTART POINT ALWAYS MATCHES WHAT WAS
+001616*                 ACTUALLY WRITTEN.
+001617*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT EMPMSTR ASSIGN TO EMPMSTR
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS XTR-EMPMSTR-STATUS.
+002600     SELECT EMPXTRC ASSIGN TO EMPXTRC
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS XTR-EMPXTRC-STATUS.
+002850     SELECT EMPCKPT ASSIGN TO EMPCKPT
+002860         ORGANIZATION IS INDEXED
+002870         ACCESS MODE IS DYNAMIC
+002880         RECORD KEY IS RCT-JOB-NAME
+002890         FILE STATUS IS XTR-EMPCKPT-STATUS.
+002895     SELECT BENOVFL ASSIGN TO BENOVFL
+002896         ORGANIZATION IS SEQUENTIAL
+002897         FILE STATUS IS XTR-BENOVFL-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  EMPMSTR
+003200     RECORDING MODE IS F
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY "src/main/resources/employee-record.cbl"
+003450         REPLACING ==EMP-BENEFIT-COUNT== BY ==MST-BENEFIT-COUNT==.
+003500 FD  EMPXTRC
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  EMPXTRC-RECORD             PIC X(250).
+003850 FD  EMPCKPT
+003860     LABEL RECORDS ARE STANDARD.
+003870     COPY "src/main/resources/restart-control-record.cbl".
+003880 FD  BENOVFL
+003881     RECORDING MODE IS F
+003882     LABEL RECORDS ARE STANDARD.
+003883     COPY "src/main/resources/benefit-overflow-record.cbl".
+003900 WORKING-STORAGE SECTION.
+004000*----------------------------------------------------------------
+004100* FILE STATUS AND SWITCHES
+004200*----------------------------------------------------------------
+004300 77  XTR-EMPMSTR-STATUS          PIC XX.
+004400     88  XTR-EMPMSTR-OK              VALUE '00'.
+004500     88  XTR-EMPMSTR-EOF             VALUE '10'.
+004600 77  XTR-EMPXTRC-STATUS          PIC XX.
+004700     88  XTR-EMPXTRC-OK              VALUE '00'.
+004750 77  XTR-EMPCKPT-STATUS          PIC XX.
+004760     88  XTR-EMPCKPT-OK              VALUE '00'.
+004770     88  XTR-EMPCKPT-NOTFND         VALUE '23'.
+004780 77  XTR-BENOVFL-STATUS          PIC XX.
+004790     88  XTR-BENOVFL-OK              VALUE '00'.
+004800 77  XTR-END-OF-MASTER-SW        PIC X       VALUE 'N'.
+004900     88  XTR-END-OF-MASTER          VALUE 'Y'.
+004950 77  XTR-RESTART-SW              PIC X       VALUE 'N'.
+004960     88  XTR-RESTART-RUN            VALUE 'Y'.
+005000*----------------------------------------------------------------
+005100* ACCUMULATORS FOR THE TRAILER CONTROL TOTALS - PRIMED FROM THE
+005150* CHECKPOINT RECORD ON A RESTART RUN SO THE TRAILER STILL
+005160* BALANCES ACROSS THE INTERRUPTED AND RESUMED RUNS COMBINED
+005200*----------------------------------------------------------------
+005300 77  XTR-RECORD-COUNT            PIC 9(9)    COMP  VALUE ZERO.
+005400 77  XTR-SALARY-CTL-TOTAL        PIC 9(9)V99 COMP-3 VALUE ZERO.
+005410 77  XTR-DATE-RETURN-CODE        PIC 9(2)    COMP.
+005420     88  XTR-DATE-VALID              VALUE 0.
+005430 77  XTR-INVALID-DATE-COUNT      PIC 9(7)    VALUE ZERO.
+005440*----------------------------------------------------------------
+005441* BENEFIT-TABLE SUBSCRIPT - THE DATA ROW ONLY HOLDS 7 BENEFIT
+005442* SLOTS, SO ANY BENEFITS BEYOND THE SEVENTH ARE ROUTED TO
+005443* BENOVFL (THE SAME OVERFLOW FILE THE VARIABLE-LENGTH BENEFITS
+005444* TABLE AND EMPXWALK0 USE)
+005445*----------------------------------------------------------------
+005446 77  XTR-BEN-IDX                 PIC 9(2)    COMP.
+005450*----------------------------------------------------------------
+005460* CHECKPOINT/RESTART WORK AREAS
+005470*----------------------------------------------------------------
+005480 77  XTR-JOB-NAME                PIC X(08)   VALUE 'EMPEXTC0'.
+005500 77  XTR-RESTART-EMP-ID          PIC 9(8)    COMP  VALUE ZERO.
+005600*----------------------------------------------------------------
+005700* WORKING STORAGE VIEW OF THE THREE BTBMS-RECORD LAYOUTS
+005800*----------------------------------------------------------------
+005850     COPY "employee-record.cbl".
+005900 PROCEDURE DIVISION.
+006000*----------------------------------------------------------------
+006100* 0000-MAINLINE
+006200*----------------------------------------------------------------
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006500     PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+006600         UNTIL XTR-END-OF-MASTER.
+006700     PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT.
+006750     PERFORM 8100-CLEAR-CHECKPOINT THRU 8100-EXIT.
+006800     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+006900     GOBACK.
+007000*----------------------------------------------------------------
+007100* 1000-INITIALIZE - OPEN FILES AND WRITE THE HEADER RECORD
+007200*----------------------------------------------------------------
+007300 1000-INITIALIZE.
+007400     OPEN INPUT EMPMSTR.
+007500     IF NOT XTR-EMPMSTR-OK
+007600         DISPLAY 'EMPEXTC0 - UNABLE TO OPEN EMPMSTR '
+007650             XTR-EMPMSTR-STATUS
+007700         GO TO 9999-EXIT
+007800     END-IF.
+007850     PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT.
+007900     IF XTR-RESTART-RUN
+007910         OPEN EXTEND EMPXTRC
+007915         OPEN EXTEND BENOVFL
+007920     ELSE
+007930         OPEN OUTPUT EMPXTRC
+007935         OPEN OUTPUT BENOVFL
+007940     END-IF.
+008000     IF NOT XTR-EMPXTRC-OK
+008100         DISPLAY 'EMPEXTC0 - UNABLE TO OPEN EMPXTRC '
+008150             XTR-EMPXTRC-STATUS
+008200         GO TO 9999-EXIT
+008300     END-IF.
+008350     IF NOT XTR-RESTART-RUN
+008400         MOVE SPACES TO EMPLOYEE-HDR-RECORD
+008500         MOVE 99999999 TO EMP-ID OF EMPLOYEE-HDR-RECORD
+008600         MOVE 'EMPLOYEE EXTRACT HEADER'
+008700             TO EMP-NAME OF EMPLOYEE-HDR-RECORD
+008800         WRITE EMPXTRC-RECORD FROM EMPLOYEE-HDR-RECORD
+008850     END-IF.
+008900 1000-EXIT.
+009000     EXIT.
+009050*----------------------------------------------------------------
+009060* 1100-OPEN-CHECKPOINT - OPEN THE RESTART CONTROL FILE AND LOOK
+009070* FOR A CHECKPOINT LEFT BY AN EARLIER, INTERRUPTED RUN
+009080*----------------------------------------------------------------
+009090 1100-OPEN-CHECKPOINT.
+009100     OPEN I-O EMPCKPT.
+009110     IF NOT XTR-EMPCKPT-OK
+009120         OPEN OUTPUT EMPCKPT
+009130         CLOSE EMPCKPT
+009140         OPEN I-O EMPCKPT
+009150     END-IF.
+009160     MOVE XTR-JOB-NAME TO RCT-JOB-NAME.
+009170     READ EMPCKPT
+009180         INVALID KEY
+009190             CONTINUE
+009200         NOT INVALID KEY
+009210             MOVE RCT-LAST-EMP-ID TO XTR-RESTART-EMP-ID
+009220             MOVE RCT-RECORD-COUNT TO XTR-RECORD-COUNT
+009230             MOVE RCT-SALARY-CTL-TOTAL TO XTR-SALARY-CTL-TOTAL
+009240             SET XTR-RESTART-RUN TO TRUE
+009250     END-READ.
+009260 1100-EXIT.
+009270     EXIT.
+009300*----------------------------------------------------------------
+009400* 2000-PROCESS-MASTER - READ ONE MASTER ROW, EMIT ONE DATA ROW
+009500* UNLESS IT WAS ALREADY EXTRACTED BEFORE THE LAST CHECKPOINT
+009600*----------------------------------------------------------------
+009700 2000-PROCESS-MASTER.
+009800     READ EMPMSTR
+009900         AT END
+010000             SET XTR-END-OF-MASTER TO TRUE
+010100         NOT AT END
+010200             PERFORM 2050-PROCESS-ONE-RECORD THRU 2050-EXIT
+010300     END-READ.
+010400 2000-EXIT.
+010500     EXIT.
+010550*----------------------------------------------------------------
+010560* 2050-PROCESS-ONE-RECORD - SKIP RECORDS ALREADY COVERED BY THE
+010570* LAST CHECKPOINT, OTHERWISE EXTRACT AND CHECKPOINT AS NEEDED
+010580*----------------------------------------------------------------
+010590 2050-PROCESS-ONE-RECORD.
+010600     IF EMP-ID OF EMPLOYEE-RECORD > XTR-RESTART-EMP-ID
+010700         PERFORM 2100-BUILD-DATA-RECORD THRU 2100-EXIT
+010800         PERFORM 2210-WRITE-CHECKPOINT THRU 2210-EXIT
+010900     END-IF.
+011000 2050-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------
+011210* 2100-BUILD-DATA-RECORD - MAP MASTER FIELDS AND ACCUMULATE
+011220*----------------------------------------------------------------
+011300 2100-BUILD-DATA-RECORD.
+011400     MOVE SPACES TO EMPLOYEE-DATA-RECORD.
+011500     MOVE EMP-ID OF EMPLOYEE-RECORD
+011510         TO EMP-ID OF EMPLOYEE-DATA-RECORD.
+011520     MOVE EMP-SALARY OF EMPLOYEE-RECORD
+011530         TO EMP-SALARY OF EMPLOYEE-DATA-RECORD.
+011540     MOVE EMP-HIRE-DATE OF EMPLOYEE-RECORD
+011550         TO EMP-HIRE-DATE OF EMPLOYEE-DATA-RECORD.
+011560     CALL 'DATEVAL0' USING EMP-HIRE-DATE-YEAR OF EMPLOYEE-RECORD
+011570         EMP-HIRE-DATE-MONTH OF EMPLOYEE-RECORD
+011580         EMP-HIRE-DATE-DAY OF EMPLOYEE-RECORD
+011590         XTR-DATE-RETURN-CODE.
+011600     IF NOT XTR-DATE-VALID
+011610         DISPLAY 'EMPEXTC0 - INVALID EMP-HIRE-DATE FOR EMP-ID '
+011620             EMP-ID OF EMPLOYEE-RECORD
+011630         ADD 1 TO XTR-INVALID-DATE-COUNT
+011640     END-IF.
+011650     MOVE EMP-STATUS OF EMPLOYEE-RECORD
+011660         TO EMP-STATUS OF EMPLOYEE-DATA-RECORD.
+011670     MOVE EMP-MANAGER-ID OF EMPLOYEE-RECORD
+011680         TO EMP-MANAGER-ID OF EMPLOYEE-DATA-RECORD.
+011690     IF MST-BENEFIT-COUNT OF EMPLOYEE-RECORD > 7
+011700         MOVE 7 TO EMP-BENEFIT-COUNT OF EMPLOYEE-DATA-RECORD
+011710     ELSE
+011720         MOVE MST-BENEFIT-COUNT OF EMPLOYEE-RECORD
+011730             TO EMP-BENEFIT-COUNT OF EMPLOYEE-DATA-RECORD
+011740     END-IF.
+011750     PERFORM 2110-COPY-BENEFIT-TO-DATA THRU 2110-EXIT
+011760         VARYING XTR-BEN-IDX FROM 1 BY 1
+011770         UNTIL XTR-BEN-IDX >
+011780             EMP-BENEFIT-COUNT OF EMPLOYEE-DATA-RECORD.
+011790     WRITE EMPXTRC-RECORD FROM EMPLOYEE-DATA-RECORD.
+011800     ADD 1 TO XTR-RECORD-COUNT.
+011810     ADD EMP-SALARY OF EMPLOYEE-RECORD TO XTR-SALARY-CTL-TOTAL.
+011820     IF MST-BENEFIT-COUNT OF EMPLOYEE-RECORD > 7
+011830         PERFORM 2120-WRITE-OVERFLOW-BENEFIT THRU 2120-EXIT
+011840             VARYING XTR-BEN-IDX FROM 8 BY 1
+011850             UNTIL XTR-BEN-IDX >
+011860                 MST-BENEFIT-COUNT OF EMPLOYEE-RECORD
+011870     END-IF.
+011880 2100-EXIT.
+011890     EXIT.
+011900*----------------------------------------------------------------
+011910* 2110-COPY-BENEFIT-TO-DATA - ONE BENEFIT ENTRY, MASTER TO DATA
+011920*----------------------------------------------------------------
+011930 2110-COPY-BENEFIT-TO-DATA.
+011940     MOVE BENEFIT-CODE OF EMPLOYEE-RECORD (XTR-BEN-IDX)
+011950         TO BENEFIT-CODE OF EMPLOYEE-DATA-RECORD (XTR-BEN-IDX).
+011960     MOVE BENEFIT-TYPE-CODE OF EMPLOYEE-RECORD (XTR-BEN-IDX)
+011970         TO BENEFIT-TYPE-CODE OF EMPLOYEE-DATA-RECORD
+011980             (XTR-BEN-IDX).
+011990     MOVE BENEFIT-AMOUNT OF EMPLOYEE-RECORD (XTR-BEN-IDX)
+012000         TO BENEFIT-AMOUNT OF EMPLOYEE-DATA-RECORD (XTR-BEN-IDX).
+012010 2110-EXIT.
+012020     EXIT.
+012030*----------------------------------------------------------------
+012040* 2120-WRITE-OVERFLOW-BENEFIT - ONE BENEFIT ENTRY BEYOND THE
+012050* SEVENTH, WRITTEN TO BENOVFL KEYED BY EMP-ID AND SEQUENCE
+012060*----------------------------------------------------------------
+012070 2120-WRITE-OVERFLOW-BENEFIT.
+012080     MOVE EMP-ID OF EMPLOYEE-RECORD TO BFO-EMP-ID.
+012090     MOVE XTR-BEN-IDX TO BFO-SEQUENCE-NBR.
+012100     MOVE BENEFIT-CODE OF EMPLOYEE-RECORD (XTR-BEN-IDX)
+012110         TO BFO-BENEFIT-CODE.
+012120     MOVE BENEFIT-TYPE-CODE OF EMPLOYEE-RECORD (XTR-BEN-IDX)
+012130         TO BFO-BENEFIT-TYPE-CODE.
+012140     MOVE BENEFIT-AMOUNT OF EMPLOYEE-RECORD (XTR-BEN-IDX)
+012150         TO BFO-BENEFIT-AMOUNT.
+012160     WRITE BENEFIT-OVERFLOW-RECORD.
+012170 2120-EXIT.
+012180     EXIT.
+012330*----------------------------------------------------------------
+012340* 2210-WRITE-CHECKPOINT - UPSERT THE ONE CHECKPOINT ROW FOR THIS
+012350* JOB WITH THE EMP-ID JUST WRITTEN AND THE ACCUMULATORS AS OF
+012355* THAT POINT - CALLED AFTER EVERY RECORD SO THE RESTART POINT
+012357* NEVER LAGS BEHIND WHAT WAS ACTUALLY WRITTEN TO EMPXTRC/BENOVFL.
+012358* WRITE IT THE FIRST TIME, REWRITE IT ON EVERY CALL AFTER.
+012360*----------------------------------------------------------------
+012370 2210-WRITE-CHECKPOINT.
+012380     MOVE XTR-JOB-NAME TO RCT-JOB-NAME.
+012390     MOVE EMP-ID OF EMPLOYEE-RECORD TO RCT-LAST-EMP-ID.
+012400     MOVE XTR-RECORD-COUNT TO RCT-RECORD-COUNT.
+012410     MOVE XTR-SALARY-CTL-TOTAL TO RCT-SALARY-CTL-TOTAL.
+012420     WRITE RESTART-CONTROL-RECORD
+012430         INVALID KEY
+012440             REWRITE RESTART-CONTROL-RECORD
+012450     END-WRITE.
+012460 2210-EXIT.
+012470     EXIT.
+012480*----------------------------------------------------------------
+012490* 8000-WRITE-TRAILER - STAMP THE CONTROL TOTALS AND WRITE
+012500*----------------------------------------------------------------
+012510 8000-WRITE-TRAILER.
+012520     MOVE SPACES TO EMPLOYEE-TRAIL-RECORD.
+012530     MOVE 'EXTRACT' TO EMP-DEPT OF EMPLOYEE-TRAIL-RECORD.
+012540     MOVE XTR-RECORD-COUNT
+012550         TO EMP-RECORD-COUNT OF EMPLOYEE-TRAIL-RECORD.
+012560     MOVE XTR-SALARY-CTL-TOTAL
+012570         TO EMP-SALARY-CTL-TOTAL OF EMPLOYEE-TRAIL-RECORD.
+012580     WRITE EMPXTRC-RECORD FROM EMPLOYEE-TRAIL-RECORD.
+012590 8000-EXIT.
+012600     EXIT.
+012610*----------------------------------------------------------------
+012620* 8100-CLEAR-CHECKPOINT - THE RUN COMPLETED SUCCESSFULLY, SO
+012630* REMOVE THE CHECKPOINT ROW - A SUBSEQUENT RUN IS A FRESH EXTRACT,
+012640* NOT A RESTART, UNTIL IT ABENDS PARTWAY THROUGH ITSELF
+012650*----------------------------------------------------------------
+012660 8100-CLEAR-CHECKPOINT.
+012670     MOVE XTR-JOB-NAME TO RCT-JOB-NAME.
+012680     DELETE EMPCKPT
+012690         INVALID KEY
+012700             CONTINUE
+012710     END-DELETE.
+012720 8100-EXIT.
+012730     EXIT.
+012740*----------------------------------------------------------------
+012750* 9999-TERMINATE - CLOSE FILES
+012760*----------------------------------------------------------------
+012770 9999-TERMINATE.
+012780     DISPLAY 'EMPEXTC0 - INVALID HIRE DATES:  '
+012790         XTR-INVALID-DATE-COUNT.
+012800     CLOSE EMPMSTR.
+012810     CLOSE EMPXTRC.
+012820     CLOSE EMPCKPT.
+012830     CLOSE BENOVFL.
+012840 9999-EXIT.
+012850     EXIT.
