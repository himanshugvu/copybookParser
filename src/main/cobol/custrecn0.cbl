@@ -0,0 +1,217 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTRECN0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. DEPOSIT-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - RECONCILIATION REPORT THAT
+001100*                 FLAGS CUSTOMER ACCOUNTS SHOWING A CLOSED
+001200*                 ACCOUNT-STATUS WITH A NON-ZERO BALANCE, AND
+001300*                 SEPARATELY LISTS ACCOUNTS WHOSE LAST ACTIVITY
+001400*                 IS OLDER THAN A CONFIGURABLE DORMANCY
+001500*                 THRESHOLD READ FROM CUSTPARM.
+001550* 2026-08-09 DS   ADDED A CALL TO DATEVAL0 BEFORE THE DORMANCY
+001560*                 DATE ARITHMETIC - THIS PROGRAM READS CUSTMSTR
+001570*                 DIRECTLY RATHER THAN CUSTVAL0'S QUARANTINE-
+001580*                 SCREENED CUSTGOOD, SO AN IMPOSSIBLE LAST-
+001590*                 TRANSACTION-DATE COULD REACH FUNCTION INTEGER-
+001600*                 OF-DATE WITH UNDEFINED RESULTS. AN INVALID
+001610*                 DATE IS NOW COUNTED AND REPORTED INSTEAD OF
+001620*                 FED TO THE DATE ARITHMETIC.
+001630*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CUSTMSTR ASSIGN TO CUSTMSTR
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS CRC-CUSTMSTR-STATUS.
+002600     SELECT CUSTPARM ASSIGN TO CUSTPARM
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS CRC-CUSTPARM-STATUS.
+002900     SELECT CUSTRPT ASSIGN TO CUSTRPT
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS CRC-CUSTRPT-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CUSTMSTR
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY "src/main/resources/customer-record.cbl".
+003800 FD  CUSTPARM
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY "src/main/resources/custparm-record.cbl".
+004200 FD  CUSTRPT
+004300     LABEL RECORDS ARE OMITTED.
+004400 01  CRC-REPORT-LINE            PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------
+004700* FILE STATUS AND SWITCHES
+004800*----------------------------------------------------------------
+004900 77  CRC-CUSTMSTR-STATUS        PIC XX.
+005000     88  CRC-CUSTMSTR-OK            VALUE '00'.
+005100 77  CRC-CUSTPARM-STATUS        PIC XX.
+005200     88  CRC-CUSTPARM-OK            VALUE '00'.
+005300 77  CRC-CUSTRPT-STATUS         PIC XX.
+005400     88  CRC-CUSTRPT-OK             VALUE '00'.
+005500 77  CRC-END-OF-CUSTMSTR-SW     PIC X       VALUE 'N'.
+005600     88  CRC-END-OF-CUSTMSTR        VALUE 'Y'.
+005700*----------------------------------------------------------------
+005800* DORMANCY THRESHOLD (DEFAULTED, OVERRIDDEN BY CUSTPARM)
+005900*----------------------------------------------------------------
+006000 77  CRC-THRESHOLD-DAYS         PIC 9(5)    VALUE 365.
+006100*----------------------------------------------------------------
+006200* DATE-ARITHMETIC WORK AREAS
+006300*----------------------------------------------------------------
+006400 77  CRC-TODAY-DATE             PIC 9(8).
+006500 77  CRC-TRANS-DATE             PIC 9(8).
+006600 77  CRC-TODAY-DAY-NUMBER       PIC 9(9) COMP.
+006700 77  CRC-TRANS-DAY-NUMBER       PIC 9(9) COMP.
+006800 77  CRC-DAYS-SINCE-ACTIVITY    PIC S9(9) COMP.
+006850 77  CRC-DATE-RETURN-CODE       PIC 9(2)    COMP.
+006860     88  CRC-DATE-VALID             VALUE 0.
+006900*----------------------------------------------------------------
+007000* REPORT COUNTERS
+007100*----------------------------------------------------------------
+007200 77  CRC-MISMATCH-COUNT         PIC 9(7)            VALUE ZERO.
+007300 77  CRC-DORMANT-COUNT          PIC 9(7)            VALUE ZERO.
+007320 77  CRC-INVALID-DATE-COUNT     PIC 9(7)            VALUE ZERO.
+007350 77  CRC-BALANCE-DISPLAY        PIC -(7)9.99.
+007400 PROCEDURE DIVISION.
+007500*----------------------------------------------------------------
+007600* 0000-MAINLINE
+007700*----------------------------------------------------------------
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008000     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+008100         UNTIL CRC-END-OF-CUSTMSTR.
+008200     PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+008300     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+008400     GOBACK.
+008500*----------------------------------------------------------------
+008600* 1000-INITIALIZE - OPEN FILES, LOAD THE DORMANCY THRESHOLD
+008700*----------------------------------------------------------------
+008800 1000-INITIALIZE.
+008900     ACCEPT CRC-TODAY-DATE FROM DATE YYYYMMDD.
+009000     OPEN INPUT CUSTMSTR.
+009100     IF NOT CRC-CUSTMSTR-OK
+009200         DISPLAY 'CUSTRECN0 - UNABLE TO OPEN CUSTMSTR '
+009250             CRC-CUSTMSTR-STATUS
+009300         GO TO 9999-EXIT
+009400     END-IF.
+009500     OPEN OUTPUT CUSTRPT.
+009600     OPEN INPUT CUSTPARM.
+009700     IF CRC-CUSTPARM-OK
+009800         READ CUSTPARM
+009900             AT END
+010000                 CONTINUE
+010100             NOT AT END
+010200                 MOVE CPM-DORMANCY-THRESHOLD-DAYS
+010300                     TO CRC-THRESHOLD-DAYS
+010400         END-READ
+010500         CLOSE CUSTPARM
+010600     END-IF.
+010700     MOVE SPACES TO CRC-REPORT-LINE.
+010800     STRING 'CUSTOMER RECONCILIATION REPORT - THRESHOLD '
+010900         CRC-THRESHOLD-DAYS ' DAYS'
+011000         DELIMITED BY SIZE INTO CRC-REPORT-LINE.
+011100     WRITE CRC-REPORT-LINE.
+011200 1000-EXIT.
+011300     EXIT.
+011400*----------------------------------------------------------------
+011500* 2000-PROCESS-CUSTOMER - EVALUATE ONE CUSTOMER RECORD
+011600*----------------------------------------------------------------
+011700 2000-PROCESS-CUSTOMER.
+011800     READ CUSTMSTR
+011900         AT END
+012000             SET CRC-END-OF-CUSTMSTR TO TRUE
+012100         NOT AT END
+012200             PERFORM 2100-CHECK-BALANCE-MISMATCH THRU 2100-EXIT
+012300             PERFORM 2200-CHECK-DORMANCY THRU 2200-EXIT
+012400     END-READ.
+012500 2000-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------
+012800* 2100-CHECK-BALANCE-MISMATCH - CLOSED STATUS, NON-ZERO BALANCE
+012900*----------------------------------------------------------------
+013000 2100-CHECK-BALANCE-MISMATCH.
+013100     IF ACCOUNT-CLOSED AND ACCOUNT-BALANCE NOT = ZERO
+013200         ADD 1 TO CRC-MISMATCH-COUNT
+013250         MOVE ACCOUNT-BALANCE TO CRC-BALANCE-DISPLAY
+013300         MOVE SPACES TO CRC-REPORT-LINE
+013400         STRING 'MISMATCH - CUSTOMER ' CUSTOMER-ID
+013500             ' CLOSED WITH BALANCE ' CRC-BALANCE-DISPLAY
+013600             DELIMITED BY SIZE INTO CRC-REPORT-LINE
+013700         WRITE CRC-REPORT-LINE
+013800     END-IF.
+013900 2100-EXIT.
+014000     EXIT.
+014100*----------------------------------------------------------------
+014200* 2200-CHECK-DORMANCY - LAST-TRANSACTION-DATE OLDER THAN LIMIT
+014300*----------------------------------------------------------------
+014400 2200-CHECK-DORMANCY.
+014410     CALL 'DATEVAL0' USING LAST-TRANSACTION-DATE-YEAR
+014420         LAST-TRANSACTION-DATE-MONTH LAST-TRANSACTION-DATE-DAY
+014430         CRC-DATE-RETURN-CODE.
+014440     IF NOT CRC-DATE-VALID
+014450         ADD 1 TO CRC-INVALID-DATE-COUNT
+014460         MOVE SPACES TO CRC-REPORT-LINE
+014470         STRING 'INVALID LAST-TRANSACTION-DATE - CUSTOMER '
+014480             CUSTOMER-ID
+014490             DELIMITED BY SIZE INTO CRC-REPORT-LINE
+014495         WRITE CRC-REPORT-LINE
+014497         GO TO 2200-EXIT
+014499     END-IF.
+014500     COMPUTE CRC-TRANS-DATE =
+014550         (LAST-TRANSACTION-DATE-YEAR * 10000) +
+014580         (LAST-TRANSACTION-DATE-MONTH * 100) +
+014590         LAST-TRANSACTION-DATE-DAY.
+014700     COMPUTE CRC-TODAY-DAY-NUMBER =
+014800         FUNCTION INTEGER-OF-DATE (CRC-TODAY-DATE).
+014900     COMPUTE CRC-TRANS-DAY-NUMBER =
+015000         FUNCTION INTEGER-OF-DATE (CRC-TRANS-DATE).
+015100     COMPUTE CRC-DAYS-SINCE-ACTIVITY =
+015200         CRC-TODAY-DAY-NUMBER - CRC-TRANS-DAY-NUMBER.
+015300     IF CRC-DAYS-SINCE-ACTIVITY > CRC-THRESHOLD-DAYS
+015400         ADD 1 TO CRC-DORMANT-COUNT
+015500         MOVE SPACES TO CRC-REPORT-LINE
+015600         STRING 'DORMANT - CUSTOMER ' CUSTOMER-ID
+015700             ' LAST ACTIVITY ' CRC-TRANS-DATE
+015800             DELIMITED BY SIZE INTO CRC-REPORT-LINE
+015900         WRITE CRC-REPORT-LINE
+016000     END-IF.
+016100 2200-EXIT.
+016200     EXIT.
+016300*----------------------------------------------------------------
+016400* 8000-WRITE-SUMMARY - TOTALS FOR THE TWO EXCEPTION CATEGORIES
+016500*----------------------------------------------------------------
+016600 8000-WRITE-SUMMARY.
+016700     MOVE SPACES TO CRC-REPORT-LINE.
+016800     STRING 'TOTAL BALANCE MISMATCHES: ' CRC-MISMATCH-COUNT
+016900         DELIMITED BY SIZE INTO CRC-REPORT-LINE.
+017000     WRITE CRC-REPORT-LINE.
+017100     MOVE SPACES TO CRC-REPORT-LINE.
+017200     STRING 'TOTAL DORMANT ACCOUNTS: ' CRC-DORMANT-COUNT
+017300         DELIMITED BY SIZE INTO CRC-REPORT-LINE.
+017400     WRITE CRC-REPORT-LINE.
+017420     MOVE SPACES TO CRC-REPORT-LINE.
+017440     STRING 'TOTAL INVALID LAST-TRANSACTION-DATES: '
+017460         CRC-INVALID-DATE-COUNT
+017480         DELIMITED BY SIZE INTO CRC-REPORT-LINE.
+017490     WRITE CRC-REPORT-LINE.
+017500 8000-EXIT.
+017600     EXIT.
+017700*----------------------------------------------------------------
+017800* 9999-TERMINATE - CLOSE FILES
+017900*----------------------------------------------------------------
+018000 9999-TERMINATE.
+018100     CLOSE CUSTMSTR.
+018200     CLOSE CUSTRPT.
+018300 9999-EXIT.
+018400     EXIT.
