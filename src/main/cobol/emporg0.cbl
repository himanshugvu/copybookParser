@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPORG0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - LOADS THE EMPLOYEE MASTER
+001100*                 INTO A WORKING-STORAGE TABLE, RESOLVES EACH
+001200*                 EMPLOYEE'S EMP-MANAGER-ID TO THE MANAGER'S
+001300*                 NAME, AND PRODUCES A MANAGEMENT-CHAIN ROLLUP
+001400*                 REPORT SHOWING EACH MANAGER'S DIRECT-REPORT
+001500*                 COUNT.
+001600*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT EMPMSTR ASSIGN TO EMPMSTR
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS ORG-EMPMSTR-STATUS.
+002600     SELECT ORGRPT ASSIGN TO ORGRPT
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS ORG-ORGRPT-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  EMPMSTR
+003200     RECORDING MODE IS F
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY "src/main/resources/employee-record.cbl".
+003500 FD  ORGRPT
+003600     LABEL RECORDS ARE OMITTED.
+003700 01  ORG-REPORT-LINE            PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* FILE STATUS AND SWITCHES
+004100*----------------------------------------------------------------
+004200 77  ORG-EMPMSTR-STATUS         PIC XX.
+004300     88  ORG-EMPMSTR-OK             VALUE '00'.
+004400 77  ORG-ORGRPT-STATUS          PIC XX.
+004500     88  ORG-ORGRPT-OK              VALUE '00'.
+004600 77  ORG-END-OF-EMPMSTR-SW      PIC X       VALUE 'N'.
+004700     88  ORG-END-OF-EMPMSTR         VALUE 'Y'.
+004800*----------------------------------------------------------------
+004900* IN-MEMORY EMPLOYEE TABLE - LOADED ON THE FIRST PASS SO A
+005000* MANAGER'S NAME CAN BE RESOLVED REGARDLESS OF WHERE IN THE
+005100* MASTER FILE THE MANAGER'S OWN RECORD APPEARS.
+005200*----------------------------------------------------------------
+005300 77  ORG-MAX-EMPLOYEES          PIC 9(4)    VALUE 5000.
+005400 77  ORG-EMPLOYEE-COUNT         PIC 9(4)    COMP  VALUE ZERO.
+005500 01  ORG-EMPLOYEE-TABLE.
+005600     03  ORG-TBL-ENTRY          OCCURS 5000 TIMES
+005700                                 INDEXED BY ORG-TBL-IDX.
+005800         05  ORG-TBL-EMP-ID     PIC 9(8) COMP.
+005900         05  ORG-TBL-EMP-NAME   PIC X(50).
+006000         05  ORG-TBL-MANAGER-ID PIC 9(8) COMP.
+006100         05  ORG-TBL-RPT-COUNT  PIC 9(4)    COMP  VALUE ZERO.
+006200*----------------------------------------------------------------
+006300* WORK AREAS FOR THE MANAGER LOOKUP AND REPORT FORMATTING
+006400*----------------------------------------------------------------
+006500 77  ORG-LOOKUP-MANAGER-ID      PIC 9(8) COMP.
+006600 77  ORG-LOOKUP-IDX             PIC 9(4)    COMP.
+006700 77  ORG-MANAGER-FOUND-SW       PIC X       VALUE 'N'.
+006800     88  ORG-MANAGER-FOUND          VALUE 'Y'.
+006900 77  ORG-MANAGER-NAME           PIC X(50).
+007000 77  ORG-EMP-ID-DISPLAY         PIC 9(8).
+007100 77  ORG-MANAGER-ID-DISPLAY     PIC 9(8).
+007200 77  ORG-RPT-COUNT-DISPLAY      PIC ZZZ9.
+007300 PROCEDURE DIVISION.
+007400*----------------------------------------------------------------
+007500* 0000-MAINLINE
+007600*----------------------------------------------------------------
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007900     PERFORM 2000-LOAD-EMPLOYEE-TABLE THRU 2000-EXIT
+008000         UNTIL ORG-END-OF-EMPMSTR.
+008100     PERFORM 3000-RESOLVE-MANAGERS THRU 3000-EXIT
+008200         VARYING ORG-TBL-IDX FROM 1 BY 1
+008300         UNTIL ORG-TBL-IDX > ORG-EMPLOYEE-COUNT.
+008400     PERFORM 4000-WRITE-DETAIL-LINE THRU 4000-EXIT
+008500         VARYING ORG-TBL-IDX FROM 1 BY 1
+008600         UNTIL ORG-TBL-IDX > ORG-EMPLOYEE-COUNT.
+008700     PERFORM 5000-WRITE-ROLLUP-SUMMARY THRU 5000-EXIT
+008800         VARYING ORG-TBL-IDX FROM 1 BY 1
+008900         UNTIL ORG-TBL-IDX > ORG-EMPLOYEE-COUNT.
+009000     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+009100     GOBACK.
+009200*----------------------------------------------------------------
+009300* 1000-INITIALIZE - OPEN THE MASTER FILE AND THE REPORT
+009400*----------------------------------------------------------------
+009500 1000-INITIALIZE.
+009600     OPEN INPUT EMPMSTR.
+009700     IF NOT ORG-EMPMSTR-OK
+009800         DISPLAY 'EMPORG0 - UNABLE TO OPEN EMPMSTR '
+009850             ORG-EMPMSTR-STATUS
+009900         GO TO 9999-EXIT
+010000     END-IF.
+010100     OPEN OUTPUT ORGRPT.
+010200     MOVE SPACES TO ORG-REPORT-LINE.
+010300     STRING 'MANAGEMENT-CHAIN ROLLUP REPORT'
+010400         DELIMITED BY SIZE INTO ORG-REPORT-LINE.
+010500     WRITE ORG-REPORT-LINE.
+010600 1000-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------------
+010900* 2000-LOAD-EMPLOYEE-TABLE - READ ONE MASTER ROW INTO THE TABLE
+011000*----------------------------------------------------------------
+011100 2000-LOAD-EMPLOYEE-TABLE.
+011200     READ EMPMSTR
+011300         AT END
+011400             SET ORG-END-OF-EMPMSTR TO TRUE
+011500         NOT AT END
+011600             ADD 1 TO ORG-EMPLOYEE-COUNT
+011610             IF ORG-EMPLOYEE-COUNT > ORG-MAX-EMPLOYEES
+011620                 DISPLAY 'EMPORG0 - EMPLOYEE MASTER EXCEEDS '
+011630                     'ORG-MAX-EMPLOYEES TABLE SIZE - LOAD '
+011640                     'TRUNCATED'
+011650                 SUBTRACT 1 FROM ORG-EMPLOYEE-COUNT
+011660                 SET ORG-END-OF-EMPMSTR TO TRUE
+011670             ELSE
+011700                 SET ORG-TBL-IDX TO ORG-EMPLOYEE-COUNT
+011800                 MOVE EMP-ID TO ORG-TBL-EMP-ID (ORG-TBL-IDX)
+011900                 MOVE EMP-NAME TO ORG-TBL-EMP-NAME (ORG-TBL-IDX)
+012000                 MOVE EMP-MANAGER-ID
+012050                     TO ORG-TBL-MANAGER-ID (ORG-TBL-IDX)
+012100             END-IF
+012200     END-READ.
+012300 2000-EXIT.
+012400     EXIT.
+012500*----------------------------------------------------------------
+012600* 3000-RESOLVE-MANAGERS - FOR EACH EMPLOYEE, BUMP THE MANAGER'S
+012700* DIRECT-REPORT COUNT IN THE TABLE
+012800*----------------------------------------------------------------
+012900 3000-RESOLVE-MANAGERS.
+013000     MOVE ORG-TBL-MANAGER-ID (ORG-TBL-IDX)
+013100         TO ORG-LOOKUP-MANAGER-ID.
+013200     IF ORG-LOOKUP-MANAGER-ID NOT = ZERO
+013300         SET ORG-MANAGER-FOUND-SW TO 'N'
+013400         SET ORG-LOOKUP-IDX TO 1
+013500         PERFORM 3100-FIND-MANAGER THRU 3100-EXIT
+013600             UNTIL ORG-LOOKUP-IDX > ORG-EMPLOYEE-COUNT
+013700                 OR ORG-MANAGER-FOUND
+013800     END-IF.
+013900 3000-EXIT.
+014000     EXIT.
+014100*----------------------------------------------------------------
+014200* 3100-FIND-MANAGER - LINEAR SEARCH OF THE EMPLOYEE TABLE
+014300*----------------------------------------------------------------
+014400 3100-FIND-MANAGER.
+014500     IF ORG-TBL-EMP-ID (ORG-LOOKUP-IDX) = ORG-LOOKUP-MANAGER-ID
+014600         ADD 1 TO ORG-TBL-RPT-COUNT (ORG-LOOKUP-IDX)
+014700         SET ORG-MANAGER-FOUND TO TRUE
+014800     ELSE
+014900         ADD 1 TO ORG-LOOKUP-IDX
+015000     END-IF.
+015100 3100-EXIT.
+015200     EXIT.
+015300*----------------------------------------------------------------
+015400* 4000-WRITE-DETAIL-LINE - ONE LINE PER EMPLOYEE SHOWING WHO
+015500* THEY REPORT TO
+015600*----------------------------------------------------------------
+015700 4000-WRITE-DETAIL-LINE.
+015800     MOVE ORG-TBL-EMP-ID (ORG-TBL-IDX) TO ORG-EMP-ID-DISPLAY.
+015900     MOVE ORG-TBL-MANAGER-ID (ORG-TBL-IDX)
+016000         TO ORG-MANAGER-ID-DISPLAY.
+016100     IF ORG-TBL-MANAGER-ID (ORG-TBL-IDX) = ZERO
+016200         MOVE 'NONE - TOP OF CHAIN' TO ORG-MANAGER-NAME
+016300     ELSE
+016400         PERFORM 4100-LOOKUP-MANAGER-NAME THRU 4100-EXIT
+016500     END-IF.
+016600     MOVE SPACES TO ORG-REPORT-LINE.
+016700     STRING ORG-EMP-ID-DISPLAY ' ' ORG-TBL-EMP-NAME (ORG-TBL-IDX)
+016800         ' REPORTS TO ' ORG-MANAGER-NAME
+016900         DELIMITED BY SIZE INTO ORG-REPORT-LINE.
+017000     WRITE ORG-REPORT-LINE.
+017100 4000-EXIT.
+017200     EXIT.
+017300*----------------------------------------------------------------
+017400* 4100-LOOKUP-MANAGER-NAME - RESOLVE THE MANAGER'S NAME BY ID
+017500*----------------------------------------------------------------
+017600 4100-LOOKUP-MANAGER-NAME.
+017700     MOVE 'UNKNOWN MANAGER ID' TO ORG-MANAGER-NAME.
+017800     SET ORG-MANAGER-FOUND-SW TO 'N'.
+017900     SET ORG-LOOKUP-IDX TO 1.
+018000     MOVE ORG-TBL-MANAGER-ID (ORG-TBL-IDX)
+018100         TO ORG-LOOKUP-MANAGER-ID.
+018200     PERFORM 4110-CHECK-ENTRY THRU 4110-EXIT
+018300         UNTIL ORG-LOOKUP-IDX > ORG-EMPLOYEE-COUNT
+018400             OR ORG-MANAGER-FOUND.
+018500 4100-EXIT.
+018600     EXIT.
+018700*----------------------------------------------------------------
+018800* 4110-CHECK-ENTRY - COMPARE ONE TABLE ENTRY TO THE MANAGER ID
+018900*----------------------------------------------------------------
+019000 4110-CHECK-ENTRY.
+019100     IF ORG-TBL-EMP-ID (ORG-LOOKUP-IDX) = ORG-LOOKUP-MANAGER-ID
+019200         MOVE ORG-TBL-EMP-NAME (ORG-LOOKUP-IDX)
+019300             TO ORG-MANAGER-NAME
+019400         SET ORG-MANAGER-FOUND TO TRUE
+019500     ELSE
+019600         ADD 1 TO ORG-LOOKUP-IDX
+019700     END-IF.
+019800 4110-EXIT.
+019900     EXIT.
+020000*----------------------------------------------------------------
+020100* 5000-WRITE-ROLLUP-SUMMARY - ONE LINE PER MANAGER SHOWING THE
+020200* NUMBER OF EMPLOYEES REPORTING DIRECTLY TO THEM
+020300*----------------------------------------------------------------
+020400 5000-WRITE-ROLLUP-SUMMARY.
+020500     IF ORG-TBL-RPT-COUNT (ORG-TBL-IDX) > ZERO
+020600         MOVE ORG-TBL-EMP-ID (ORG-TBL-IDX) TO ORG-EMP-ID-DISPLAY
+020700         MOVE ORG-TBL-RPT-COUNT (ORG-TBL-IDX)
+020800             TO ORG-RPT-COUNT-DISPLAY
+020900         MOVE SPACES TO ORG-REPORT-LINE
+021000         STRING 'MANAGER ' ORG-EMP-ID-DISPLAY ' '
+021100             ORG-TBL-EMP-NAME (ORG-TBL-IDX)
+021200             ' - DIRECT REPORTS: ' ORG-RPT-COUNT-DISPLAY
+021300             DELIMITED BY SIZE INTO ORG-REPORT-LINE
+021400         WRITE ORG-REPORT-LINE
+021500     END-IF.
+021600 5000-EXIT.
+021700     EXIT.
+021800*----------------------------------------------------------------
+021900* 9999-TERMINATE - CLOSE FILES
+022000*----------------------------------------------------------------
+022100 9999-TERMINATE.
+022200     CLOSE EMPMSTR.
+022300     CLOSE ORGRPT.
+022400 9999-EXIT.
+022500     EXIT.
