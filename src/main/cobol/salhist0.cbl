@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SALHIST0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - CALLABLE UTILITY THAT LOGS
+001100*                 AN EMP-SALARY CHANGE TO THE SALARY-HISTORY
+001200*                 FILE SO YEAR-END CAN RECONCILE W-2 TOTALS
+001300*                 AGAINST MID-YEAR RAISES WITHOUT THE PRIOR RATE
+001400*                 HAVING BEEN OVERWRITTEN AND LOST. THE ROW LEFT
+001500*                 OPEN BY THE PRIOR CALL (EFFECTIVE-END-DATE OF
+001600*                 HIGH-VALUES) IS CLOSED OUT AS OF THE NEW
+001700*                 EFFECTIVE DATE, AND A NEW OPEN-ENDED ROW IS
+001800*                 WRITTEN FOR THE NEW RATE. CALLED BY WHATEVER
+001900*                 EMPLOYEE MAINTENANCE PROGRAM DETECTS THE
+002000*                 EMP-SALARY CHANGE.
+002100*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT SALHIST ASSIGN TO SALHIST
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS SAH-KEY
+003200         FILE STATUS IS SAH-FILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  SALHIST
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY "src/main/resources/salary-history-record.cbl".
+003800 WORKING-STORAGE SECTION.
+003900 77  SAH-FILE-STATUS            PIC XX.
+004000     88  SAH-FILE-OK                VALUE '00'.
+004100     88  SAH-FILE-NOTFND            VALUE '23'.
+004200 01  SAH-OPEN-SW                PIC X       VALUE 'N'.
+004300     88  SAH-FILE-IS-OPEN           VALUE 'Y'.
+004400 LINKAGE SECTION.
+004700 01  SAHP-EMP-ID                PIC 9(8) COMP.
+004800 01  SAHP-SALARY-AMOUNT         PIC 9(7)V99 COMP-3.
+004900 01  SAHP-EFFECTIVE-DATE.
+005000     03  SAHP-EFF-YEAR          PIC 9(4).
+005100     03  SAHP-EFF-MONTH         PIC 9(2).
+005200     03  SAHP-EFF-DAY           PIC 9(2).
+005300 01  SAHP-RETURN-CODE           PIC 9(2) COMP.
+005400     88  SAHP-SUCCESSFUL            VALUE 0.
+005500     88  SAHP-FAILED                VALUE 8.
+005600 PROCEDURE DIVISION USING SAHP-EMP-ID SAHP-SALARY-AMOUNT
+005700         SAHP-EFFECTIVE-DATE SAHP-RETURN-CODE.
+005800*----------------------------------------------------------------
+005900* 0000-MAINLINE
+006000*----------------------------------------------------------------
+006100 0000-MAINLINE.
+006200     MOVE 0 TO SAHP-RETURN-CODE.
+006300     IF NOT SAH-FILE-IS-OPEN
+006400         PERFORM 1000-OPEN-HISTORY THRU 1000-EXIT
+006500     END-IF.
+006600     PERFORM 2000-CLOSE-PRIOR-ROW THRU 2000-EXIT.
+006700     PERFORM 3000-WRITE-NEW-ROW THRU 3000-EXIT.
+006800     GOBACK.
+006900*----------------------------------------------------------------
+007000* 1000-OPEN-HISTORY - OPEN THE SALARY-HISTORY FILE FOR I-O
+007100*----------------------------------------------------------------
+007200 1000-OPEN-HISTORY.
+007300     OPEN I-O SALHIST.
+007400     IF SAH-FILE-OK
+007500         SET SAH-FILE-IS-OPEN TO TRUE
+007600     ELSE
+007700         OPEN OUTPUT SALHIST
+007800         CLOSE SALHIST
+007900         OPEN I-O SALHIST
+008000         SET SAH-FILE-IS-OPEN TO TRUE
+008100     END-IF.
+008200 1000-EXIT.
+008300     EXIT.
+008400*----------------------------------------------------------------
+008500* 2000-CLOSE-PRIOR-ROW - FIND THE ROW LEFT OPEN BY THE PRIOR
+008600* SALARY CHANGE (EFFECTIVE-END-DATE OF HIGH-VALUES) AND CLOSE IT
+008700* OUT AS OF THE NEW EFFECTIVE DATE. POSITIONS ON THE HIGHEST KEY
+008800* AT OR BELOW THIS EMPLOYEE'S HIGH-VALUES SPIN KEY AND WORKS
+008900* BACKWARD UNTIL IT LEAVES THIS EMPLOYEE'S RANGE OF KEYS.
+009000*----------------------------------------------------------------
+009100 2000-CLOSE-PRIOR-ROW.
+009200     MOVE SAHP-EMP-ID TO SAH-EMP-ID.
+009300     MOVE HIGH-VALUES TO SAH-EFFECTIVE-START-DATE.
+009400     START SALHIST KEY IS <= SAH-KEY
+009500         INVALID KEY
+009600             GO TO 2000-EXIT
+009700     END-START.
+009800 2010-FIND-OPEN-ROW.
+009900     READ SALHIST PREVIOUS RECORD
+010000         AT END
+010100             GO TO 2000-EXIT
+010200     END-READ.
+010300     IF SAH-EMP-ID NOT = SAHP-EMP-ID
+010400         GO TO 2000-EXIT
+010500     END-IF.
+010600     IF SAH-EFFECTIVE-END-DATE NOT = HIGH-VALUES
+010700         GO TO 2010-FIND-OPEN-ROW
+010800     END-IF.
+010900     MOVE SAHP-EFFECTIVE-DATE TO SAH-EFFECTIVE-END-DATE.
+011000     REWRITE SALARY-HISTORY-RECORD.
+011100 2000-EXIT.
+011200     EXIT.
+011700*----------------------------------------------------------------
+011800* 3000-WRITE-NEW-ROW - WRITE THE NEW OPEN-ENDED SALARY ROW
+011900*----------------------------------------------------------------
+012000 3000-WRITE-NEW-ROW.
+012100     MOVE SAHP-EMP-ID           TO SAH-EMP-ID.
+012200     MOVE SAHP-EFFECTIVE-DATE   TO SAH-EFFECTIVE-START-DATE.
+012300     MOVE HIGH-VALUES           TO SAH-EFFECTIVE-END-DATE.
+012400     MOVE SAHP-SALARY-AMOUNT    TO SAH-SALARY-AMOUNT.
+012500     WRITE SALARY-HISTORY-RECORD.
+012600     IF NOT SAH-FILE-OK
+012700         SET SAHP-FAILED TO TRUE
+012800     END-IF.
+012900 3000-EXIT.
+013000     EXIT.
