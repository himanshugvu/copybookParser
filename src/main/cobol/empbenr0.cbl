@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPBENR0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - READS THE EMPLOYEE MASTER
+001100*                 AND PRODUCES ONE REPORT LINE PER BENEFIT
+001200*                 ENTRY SHOWING ITS TRUE DOLLAR VALUE, CALLING
+001300*                 BENCALC0 SO A PERCENTAGE-BASED ENTRY (LIKE A
+001400*                 401K MATCH) IS COMPUTED AGAINST EMP-SALARY
+001500*                 INSTEAD OF BEING REPORTED AT FACE VALUE.
+001600*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT EMPMSTR ASSIGN TO EMPMSTR
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS BNR-EMPMSTR-STATUS.
+002600     SELECT BENRPT ASSIGN TO BENRPT
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS BNR-BENRPT-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  EMPMSTR
+003200     RECORDING MODE IS F
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY "src/main/resources/employee-record.cbl".
+003500 FD  BENRPT
+003600     LABEL RECORDS ARE OMITTED.
+003700 01  BNR-REPORT-LINE            PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* FILE STATUS AND SWITCHES
+004100*----------------------------------------------------------------
+004200 77  BNR-EMPMSTR-STATUS         PIC XX.
+004300     88  BNR-EMPMSTR-OK             VALUE '00'.
+004400 77  BNR-BENRPT-STATUS          PIC XX.
+004500     88  BNR-BENRPT-OK              VALUE '00'.
+004600 77  BNR-END-OF-EMPMSTR-SW      PIC X       VALUE 'N'.
+004700     88  BNR-END-OF-EMPMSTR         VALUE 'Y'.
+004800*----------------------------------------------------------------
+004900* BENEFIT-TABLE SUBSCRIPT AND BENCALC0 LINKAGE WORK AREAS
+005000*----------------------------------------------------------------
+005100 77  BNR-BEN-IDX                PIC 9(2)    COMP.
+005200 77  BNR-CALCULATED-AMOUNT      PIC 9(7)V99 COMP-3.
+005300 77  BNR-CALC-RETURN-CODE       PIC 9(2)    COMP.
+005400     88  BNR-CALC-SUCCESSFUL        VALUE 0.
+005500*----------------------------------------------------------------
+005600* REPORT FORMATTING WORK AREAS
+005700*----------------------------------------------------------------
+005800 77  BNR-EMP-ID-DISPLAY         PIC 9(8).
+005900 77  BNR-AMOUNT-DISPLAY         PIC ZZZ,ZZ9.99.
+006000 PROCEDURE DIVISION.
+006100*----------------------------------------------------------------
+006200* 0000-MAINLINE
+006300*----------------------------------------------------------------
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+006700         UNTIL BNR-END-OF-EMPMSTR.
+006800     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+006900     GOBACK.
+007000*----------------------------------------------------------------
+007100* 1000-INITIALIZE - OPEN THE MASTER FILE AND THE REPORT
+007200*----------------------------------------------------------------
+007300 1000-INITIALIZE.
+007400     OPEN INPUT EMPMSTR.
+007500     IF NOT BNR-EMPMSTR-OK
+007600         DISPLAY 'EMPBENR0 - UNABLE TO OPEN EMPMSTR '
+007650             BNR-EMPMSTR-STATUS
+007700         GO TO 9999-EXIT
+007800     END-IF.
+007900     OPEN OUTPUT BENRPT.
+008000     MOVE SPACES TO BNR-REPORT-LINE.
+008100     STRING 'EMPLOYEE BENEFITS VALUATION REPORT'
+008200         DELIMITED BY SIZE INTO BNR-REPORT-LINE.
+008300     WRITE BNR-REPORT-LINE.
+008400 1000-EXIT.
+008500     EXIT.
+008600*----------------------------------------------------------------
+008700* 2000-PROCESS-EMPLOYEE - READ ONE MASTER ROW AND REPORT EACH OF
+008800* ITS BENEFIT ENTRIES
+008900*----------------------------------------------------------------
+009000 2000-PROCESS-EMPLOYEE.
+009100     READ EMPMSTR
+009200         AT END
+009300             SET BNR-END-OF-EMPMSTR TO TRUE
+009400         NOT AT END
+009500             PERFORM 2100-WRITE-BENEFIT-LINE THRU 2100-EXIT
+009600                 VARYING BNR-BEN-IDX FROM 1 BY 1
+009700                 UNTIL BNR-BEN-IDX > EMP-BENEFIT-COUNT
+009800     END-READ.
+009900 2000-EXIT.
+010000     EXIT.
+010100*----------------------------------------------------------------
+010200* 2100-WRITE-BENEFIT-LINE - CALCULATE AND REPORT ONE BENEFIT
+010300*----------------------------------------------------------------
+010400 2100-WRITE-BENEFIT-LINE.
+010500     MOVE 0 TO BNR-CALC-RETURN-CODE.
+010600     CALL 'BENCALC0' USING BENEFIT-TYPE-CODE (BNR-BEN-IDX)
+010700         BENEFIT-AMOUNT (BNR-BEN-IDX) EMP-SALARY
+010800         BNR-CALCULATED-AMOUNT BNR-CALC-RETURN-CODE.
+010900     MOVE EMP-ID TO BNR-EMP-ID-DISPLAY.
+011000     MOVE BNR-CALCULATED-AMOUNT TO BNR-AMOUNT-DISPLAY.
+011100     MOVE SPACES TO BNR-REPORT-LINE.
+011200     IF BNR-CALC-SUCCESSFUL
+011300         STRING BNR-EMP-ID-DISPLAY ' ' BENEFIT-CODE (BNR-BEN-IDX)
+011400             ' ' BNR-AMOUNT-DISPLAY
+011500             DELIMITED BY SIZE INTO BNR-REPORT-LINE
+011600     ELSE
+011700         STRING BNR-EMP-ID-DISPLAY ' ' BENEFIT-CODE (BNR-BEN-IDX)
+011800             ' *** INVALID BENEFIT-TYPE-CODE ***'
+011900             DELIMITED BY SIZE INTO BNR-REPORT-LINE
+012000     END-IF.
+012100     WRITE BNR-REPORT-LINE.
+012200 2100-EXIT.
+012300     EXIT.
+012400*----------------------------------------------------------------
+012500* 9999-TERMINATE - CLOSE FILES
+012600*----------------------------------------------------------------
+012700 9999-TERMINATE.
+012800     CLOSE EMPMSTR.
+012900     CLOSE BENRPT.
+013000 9999-EXIT.
+013100     EXIT.
