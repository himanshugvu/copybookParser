@@ -0,0 +1,91 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STHIST0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - CALLABLE UTILITY THAT LOGS
+001100*                 AN EMP-STATUS TRANSITION TO THE STATUS-HISTORY
+001200*                 FILE SO COMPLIANCE CAN ANSWER "ON WHAT DATE
+001300*                 DID EMPLOYEE NNNNNNNN CHANGE STATUS" WITHOUT
+001400*                 DIGGING THROUGH BACKUPS. CALLED BY WHATEVER
+001500*                 EMPLOYEE MAINTENANCE PROGRAM DETECTS THE
+001600*                 EMP-STATUS CHANGE.
+001700*----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT STATHIST ASSIGN TO STATHIST
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS STH-KEY
+002800         FILE STATUS IS STH-FILE-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  STATHIST
+003200     LABEL RECORDS ARE STANDARD.
+003300     COPY "src/main/resources/status-history-record.cbl".
+003400 WORKING-STORAGE SECTION.
+003500 77  STH-FILE-STATUS            PIC XX.
+003600     88  STH-FILE-OK                VALUE '00'.
+003700     88  STH-FILE-DUPLICATE         VALUE '22'.
+003800 01  STH-OPEN-SW                PIC X       VALUE 'N'.
+003900     88  STH-FILE-IS-OPEN           VALUE 'Y'.
+004000 LINKAGE SECTION.
+004100 01  STHP-EMP-ID                PIC 9(8) COMP.
+004200 01  STHP-OLD-STATUS            PIC X.
+004300 01  STHP-NEW-STATUS            PIC X.
+004400 01  STHP-EFFECTIVE-DATE.
+004500     03  STHP-EFF-YEAR          PIC 9(4).
+004600     03  STHP-EFF-MONTH         PIC 9(2).
+004700     03  STHP-EFF-DAY           PIC 9(2).
+004800 01  STHP-RETURN-CODE           PIC 9(2) COMP.
+004900     88  STHP-SUCCESSFUL            VALUE 0.
+005000     88  STHP-FAILED                VALUE 8.
+005100 PROCEDURE DIVISION USING STHP-EMP-ID STHP-OLD-STATUS
+005200         STHP-NEW-STATUS STHP-EFFECTIVE-DATE STHP-RETURN-CODE.
+005300*----------------------------------------------------------------
+005400* 0000-MAINLINE
+005500*----------------------------------------------------------------
+005600 0000-MAINLINE.
+005700     MOVE 0 TO STHP-RETURN-CODE.
+005800     IF NOT STH-FILE-IS-OPEN
+005900         PERFORM 1000-OPEN-HISTORY THRU 1000-EXIT
+006000     END-IF.
+006100     PERFORM 2000-WRITE-HISTORY THRU 2000-EXIT.
+006200     GOBACK.
+006300*----------------------------------------------------------------
+006400* 1000-OPEN-HISTORY - OPEN THE STATUS-HISTORY FILE FOR I-O
+006500*----------------------------------------------------------------
+006600 1000-OPEN-HISTORY.
+006700     OPEN I-O STATHIST.
+006800     IF STH-FILE-OK
+006900         SET STH-FILE-IS-OPEN TO TRUE
+007000     ELSE
+007100         OPEN OUTPUT STATHIST
+007200         CLOSE STATHIST
+007300         OPEN I-O STATHIST
+007400         SET STH-FILE-IS-OPEN TO TRUE
+007500     END-IF.
+007600 1000-EXIT.
+007700     EXIT.
+007800*----------------------------------------------------------------
+007900* 2000-WRITE-HISTORY - APPEND ONE TRANSITION ROW
+008000*----------------------------------------------------------------
+008100 2000-WRITE-HISTORY.
+008200     MOVE STHP-EMP-ID          TO STH-EMP-ID.
+008300     MOVE STHP-EFFECTIVE-DATE  TO STH-EFFECTIVE-DATE.
+008400     MOVE STHP-OLD-STATUS      TO STH-OLD-STATUS.
+008500     MOVE STHP-NEW-STATUS      TO STH-NEW-STATUS.
+008600     WRITE STATUS-HISTORY-RECORD.
+008700     IF NOT STH-FILE-OK
+008800         SET STHP-FAILED TO TRUE
+008900     END-IF.
+009000 2000-EXIT.
+009100     EXIT.
