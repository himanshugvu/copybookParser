@@ -0,0 +1,102 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DATEVAL0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - CALLABLE UTILITY THAT CHECKS
+001100*                 A YEAR/MONTH/DAY DATE GROUP FOR AN IMPOSSIBLE
+001200*                 CALENDAR VALUE (MONTH OUT OF RANGE, OR A DAY
+001300*                 THAT DOESN'T EXIST IN THE GIVEN MONTH, INCLUDING
+001400*                 FEBRUARY IN A LEAP YEAR). WRITTEN AGAINST THE
+001500*                 SHARED DATE-FLD LAYOUT SO IT CAN VALIDATE ANY
+001600*                 DATE GROUP BUILT FROM THAT COPYBOOK - EMP-HIRE-
+001700*                 DATE AND LAST-TRANSACTION-DATE TODAY, WHATEVER
+001800*                 COMES NEXT TOMORROW - WITHOUT CARING WHAT THE
+001900*                 CALLER NAMED THE GROUP.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 77  DTV-DAYS-IN-MONTH          PIC 9(2) COMP.
+002800 77  DTV-LEAP-YEAR-SW           PIC X       VALUE 'N'.
+002900     88  DTV-IS-LEAP-YEAR           VALUE 'Y'.
+003000 77  DTV-YEAR-REMAINDER-4       PIC 9(2) COMP.
+003100 77  DTV-YEAR-REMAINDER-100     PIC 9(2) COMP.
+003200 77  DTV-YEAR-REMAINDER-400     PIC 9(3) COMP.
+003300 77  DTV-YEAR-QUOTIENT          PIC 9(4) COMP.
+003400 LINKAGE SECTION.
+003500 01  DTVP-DATE-YEAR             PIC 9(4).
+003600 01  DTVP-DATE-MONTH            PIC 9(2).
+003700 01  DTVP-DATE-DAY              PIC 9(2).
+003800 01  DTVP-RETURN-CODE           PIC 9(2) COMP.
+003900     88  DTVP-VALID-DATE            VALUE 0.
+004000     88  DTVP-INVALID-MONTH         VALUE 4.
+004100     88  DTVP-INVALID-DAY           VALUE 8.
+004200 PROCEDURE DIVISION USING DTVP-DATE-YEAR DTVP-DATE-MONTH
+004300         DTVP-DATE-DAY DTVP-RETURN-CODE.
+004400*----------------------------------------------------------------
+004500* 0000-MAINLINE
+004600*----------------------------------------------------------------
+004700 0000-MAINLINE.
+004800     MOVE 0 TO DTVP-RETURN-CODE.
+004900     IF DTVP-DATE-MONTH < 1 OR DTVP-DATE-MONTH > 12
+005000         SET DTVP-INVALID-MONTH TO TRUE
+005100         GO TO 0000-EXIT
+005200     END-IF.
+005300     PERFORM 1000-DETERMINE-LEAP-YEAR THRU 1000-EXIT.
+005400     PERFORM 2000-DETERMINE-DAYS-IN-MONTH THRU 2000-EXIT.
+005500     IF DTVP-DATE-DAY < 1 OR DTVP-DATE-DAY > DTV-DAYS-IN-MONTH
+005600         SET DTVP-INVALID-DAY TO TRUE
+005700     END-IF.
+005800 0000-EXIT.
+005900     GOBACK.
+006000*----------------------------------------------------------------
+006100* 1000-DETERMINE-LEAP-YEAR - A YEAR IS A LEAP YEAR WHEN IT
+006200* DIVIDES EVENLY BY 4, EXCEPT CENTURY YEARS, WHICH MUST ALSO
+006300* DIVIDE EVENLY BY 400
+006400*----------------------------------------------------------------
+006500 1000-DETERMINE-LEAP-YEAR.
+006600     MOVE 'N' TO DTV-LEAP-YEAR-SW.
+006700     DIVIDE DTVP-DATE-YEAR BY 4
+006800         GIVING DTV-YEAR-QUOTIENT REMAINDER DTV-YEAR-REMAINDER-4.
+006900     IF DTV-YEAR-REMAINDER-4 = ZERO
+007000         MOVE 'Y' TO DTV-LEAP-YEAR-SW
+007100         DIVIDE DTVP-DATE-YEAR BY 100
+007200             GIVING DTV-YEAR-QUOTIENT
+007300             REMAINDER DTV-YEAR-REMAINDER-100
+007400         IF DTV-YEAR-REMAINDER-100 = ZERO
+007500             DIVIDE DTVP-DATE-YEAR BY 400
+007600                 GIVING DTV-YEAR-QUOTIENT
+007700                 REMAINDER DTV-YEAR-REMAINDER-400
+007800             IF DTV-YEAR-REMAINDER-400 NOT = ZERO
+007900                 MOVE 'N' TO DTV-LEAP-YEAR-SW
+008000             END-IF
+008100         END-IF
+008200     END-IF.
+008300 1000-EXIT.
+008400     EXIT.
+008500*----------------------------------------------------------------
+008600* 2000-DETERMINE-DAYS-IN-MONTH
+008700*----------------------------------------------------------------
+008800 2000-DETERMINE-DAYS-IN-MONTH.
+008900     EVALUATE DTVP-DATE-MONTH
+009000         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+009100             MOVE 31 TO DTV-DAYS-IN-MONTH
+009200         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+009300             MOVE 30 TO DTV-DAYS-IN-MONTH
+009400         WHEN 2
+009500             IF DTV-IS-LEAP-YEAR
+009600                 MOVE 29 TO DTV-DAYS-IN-MONTH
+009700             ELSE
+009800                 MOVE 28 TO DTV-DAYS-IN-MONTH
+009900             END-IF
+010000     END-EVALUATE.
+010100 2000-EXIT.
+010200     EXIT.
