@@ -0,0 +1,364 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPXWALK0.
+000300 AUTHOR. D-SCHREIBER.
+000400 INSTALLATION. PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DS   INITIAL VERSION - CONVERTS BETWEEN THE FLAT
+001100*                 EMPLOYEE-RECORD MASTER LAYOUT AND THE
+001200*                 EMPLOYEE-HDR/DATA/TRAIL EXTRACT LAYOUT SO
+001300*                 NEITHER SIDE HAS TO HAND-TRANSLATE THE OTHER
+001400*                 ANY MORE. THE CONVERSION MODE (F2T OR T2F) IS
+001500*                 READ FROM AN OPTIONAL XWKPARM CONTROL RECORD;
+001600*                 IF XWKPARM IS ABSENT THE DEFAULT IS FLAT TO
+001700*                 TRIO (F2T).
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT EMPFLAT ASSIGN TO EMPFLAT
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS XWK-EMPFLAT-STATUS.
+002800     SELECT EMPTRIO ASSIGN TO EMPTRIO
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS XWK-EMPTRIO-STATUS.
+003100     SELECT XWKPARM ASSIGN TO XWKPARM
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS XWK-XWKPARM-STATUS.
+003400     SELECT BENOVFL ASSIGN TO BENOVFL
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS XWK-BENOVFL-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  EMPFLAT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY "src/main/resources/employee-record.cbl" REPLACING
+004250         ==EMP-BENEFIT-COUNT== BY ==FLT-BENEFIT-COUNT==.
+004300 FD  EMPTRIO
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  XWK-EMPTRIO-RECORD         PIC X(250).
+004700 FD  XWKPARM
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY "src/main/resources/xwalkparm-record.cbl".
+005100 FD  BENOVFL
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY "src/main/resources/benefit-overflow-record.cbl".
+005500 WORKING-STORAGE SECTION.
+005600*----------------------------------------------------------------
+005700* FILE STATUS AND SWITCHES
+005800*----------------------------------------------------------------
+005900 77  XWK-EMPFLAT-STATUS         PIC XX.
+006000     88  XWK-EMPFLAT-OK             VALUE '00'.
+006100 77  XWK-EMPTRIO-STATUS         PIC XX.
+006200     88  XWK-EMPTRIO-OK             VALUE '00'.
+006300 77  XWK-XWKPARM-STATUS         PIC XX.
+006400     88  XWK-XWKPARM-OK             VALUE '00'.
+006500 77  XWK-BENOVFL-STATUS         PIC XX.
+006600     88  XWK-BENOVFL-OK             VALUE '00'.
+006700 77  XWK-END-OF-INPUT-SW        PIC X       VALUE 'N'.
+006800     88  XWK-END-OF-INPUT           VALUE 'Y'.
+006900 77  XWK-LOOKAHEAD-SW           PIC X       VALUE 'N'.
+007000     88  XWK-MORE-AFTER-CURRENT     VALUE 'Y'.
+007100     88  XWK-NO-MORE-AFTER-CURRENT  VALUE 'N'.
+007200*----------------------------------------------------------------
+007300* CONVERSION MODE - DEFAULTS TO FLAT-TO-TRIO WHEN XWKPARM IS
+007400* NOT PRESENT
+007500*----------------------------------------------------------------
+007600 77  XWK-MODE                   PIC X(03)   VALUE 'F2T'.
+007700     88  XWK-DO-FLAT-TO-TRIO        VALUE 'F2T'.
+007800     88  XWK-DO-TRIO-TO-FLAT        VALUE 'T2F'.
+007900*----------------------------------------------------------------
+008000* TRIO-TO-FLAT READ-AHEAD BUFFERS - THE EXTRACT LAYOUT CARRIES
+008100* NO RECORD-TYPE CODE, SO THE ONLY WAY TO TELL THE LAST DATA
+008200* ROW FROM THE TRAILER ROW IS TO HOLD ONE ROW BACK UNTIL THE
+008300* NEXT READ CONFIRMS IT ISN'T THE LAST RECORD IN THE FILE.
+008400*----------------------------------------------------------------
+008500 77  XWK-CURRENT-RAW            PIC X(250).
+008600 77  XWK-LOOKAHEAD-RAW          PIC X(250).
+008700*----------------------------------------------------------------
+008800* CONTROL TOTALS FOR THE TRAILER PRODUCED ON A FLAT-TO-TRIO RUN
+008900*----------------------------------------------------------------
+009000 77  XWK-RECORD-COUNT           PIC 9(9)    COMP  VALUE ZERO.
+009100 77  XWK-SALARY-CTL-TOTAL       PIC 9(9)V99 COMP-3 VALUE ZERO.
+009200*----------------------------------------------------------------
+009300* BENEFIT-TABLE SUBSCRIPT
+009400*----------------------------------------------------------------
+009500 77  XWK-BEN-IDX                PIC 9(2)    COMP.
+009600*----------------------------------------------------------------
+009700* WORKING-STORAGE VIEW OF THE THREE BTBMS-RECORD LAYOUTS
+009800*----------------------------------------------------------------
+009900     COPY "employee-record.cbl".
+010000 PROCEDURE DIVISION.
+010100*----------------------------------------------------------------
+010200* 0000-MAINLINE
+010300*----------------------------------------------------------------
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010600     IF XWK-DO-FLAT-TO-TRIO
+010700         PERFORM 2000-CONVERT-FLAT-TO-TRIO THRU 2000-EXIT
+010800             UNTIL XWK-END-OF-INPUT
+010900         PERFORM 2900-WRITE-TRIO-TRAILER THRU 2900-EXIT
+011000     ELSE
+011100         PERFORM 3000-CONVERT-TRIO-TO-FLAT THRU 3000-EXIT
+011200             UNTIL XWK-END-OF-INPUT
+011300     END-IF.
+011400     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+011500     GOBACK.
+011600*----------------------------------------------------------------
+011700* 1000-INITIALIZE - READ THE CONVERSION MODE, OPEN THE FILES
+011800* FOR THE CHOSEN DIRECTION
+011900*----------------------------------------------------------------
+012000 1000-INITIALIZE.
+012100     PERFORM 1100-READ-CONVERSION-MODE THRU 1100-EXIT.
+012200     IF XWK-DO-FLAT-TO-TRIO
+012300         PERFORM 1200-OPEN-FLAT-TO-TRIO THRU 1200-EXIT
+012400     ELSE
+012500         PERFORM 1300-OPEN-TRIO-TO-FLAT THRU 1300-EXIT
+012600     END-IF.
+012700 1000-EXIT.
+012800     EXIT.
+012900*----------------------------------------------------------------
+013000* 1100-READ-CONVERSION-MODE - OPTIONAL XWKPARM CONTROL RECORD
+013100*----------------------------------------------------------------
+013200 1100-READ-CONVERSION-MODE.
+013300     OPEN INPUT XWKPARM.
+013400     IF XWK-XWKPARM-OK
+013500         READ XWKPARM
+013600             AT END
+013700                 CONTINUE
+013800             NOT AT END
+013900                 MOVE XWK-CONVERSION-MODE TO XWK-MODE
+014000         END-READ
+014100         CLOSE XWKPARM
+014200     END-IF.
+014300 1100-EXIT.
+014400     EXIT.
+014500*----------------------------------------------------------------
+014600* 1200-OPEN-FLAT-TO-TRIO - OPEN INPUT/OUTPUT FOR F2T, WRITE HDR
+014700*----------------------------------------------------------------
+014800 1200-OPEN-FLAT-TO-TRIO.
+014900     OPEN INPUT EMPFLAT.
+015000     IF NOT XWK-EMPFLAT-OK
+015100         DISPLAY 'EMPXWALK0 - UNABLE TO OPEN EMPFLAT '
+015150             XWK-EMPFLAT-STATUS
+015200         GO TO 9999-EXIT
+015300     END-IF.
+015400     OPEN OUTPUT EMPTRIO.
+015500     OPEN OUTPUT BENOVFL.
+015600     MOVE SPACES TO EMPLOYEE-HDR-RECORD.
+015700     MOVE 99999999 TO EMP-ID OF EMPLOYEE-HDR-RECORD.
+015800     MOVE 'EMPLOYEE CROSSWALK HEADER'
+015900         TO EMP-NAME OF EMPLOYEE-HDR-RECORD.
+016000     WRITE XWK-EMPTRIO-RECORD FROM EMPLOYEE-HDR-RECORD.
+016100 1200-EXIT.
+016200     EXIT.
+016300*----------------------------------------------------------------
+016400* 1300-OPEN-TRIO-TO-FLAT - OPEN INPUT/OUTPUT FOR T2F, SKIP THE
+016500* HDR ROW AND PRIME THE READ-AHEAD BUFFERS
+016600*----------------------------------------------------------------
+016700 1300-OPEN-TRIO-TO-FLAT.
+016800     OPEN INPUT EMPTRIO.
+016900     IF NOT XWK-EMPTRIO-OK
+017000         DISPLAY 'EMPXWALK0 - UNABLE TO OPEN EMPTRIO '
+017050             XWK-EMPTRIO-STATUS
+017100         GO TO 9999-EXIT
+017200     END-IF.
+017300     OPEN OUTPUT EMPFLAT.
+017350     READ EMPTRIO INTO XWK-CURRENT-RAW
+017360         AT END SET XWK-END-OF-INPUT TO TRUE
+017370     END-READ.
+017380*    THE ROW JUST READ IS THE ONE-TIME HDR ROW - DISCARD IT AND
+017390*    PRIME THE READ-AHEAD BUFFERS WITH THE FIRST REAL ROW.
+017400     IF NOT XWK-END-OF-INPUT
+017450         READ EMPTRIO INTO XWK-CURRENT-RAW
+017460             AT END SET XWK-END-OF-INPUT TO TRUE
+017470         END-READ
+017480         IF NOT XWK-END-OF-INPUT
+017800             PERFORM 1310-READ-AHEAD THRU 1310-EXIT
+017850         END-IF
+017900     END-IF.
+018000 1300-EXIT.
+018100     EXIT.
+018200*----------------------------------------------------------------
+018300* 1310-READ-AHEAD - LOAD THE NEXT ROW SO 3000 CAN TELL WHETHER
+018400* THE CURRENT ROW IS THE TRAILER
+018500*----------------------------------------------------------------
+018600 1310-READ-AHEAD.
+018700     READ EMPTRIO INTO XWK-LOOKAHEAD-RAW
+018800         AT END SET XWK-NO-MORE-AFTER-CURRENT TO TRUE
+018900         NOT AT END SET XWK-MORE-AFTER-CURRENT TO TRUE
+019000     END-READ.
+019100 1310-EXIT.
+019200     EXIT.
+019300*----------------------------------------------------------------
+019400* 2000-CONVERT-FLAT-TO-TRIO - READ ONE FLAT ROW, EMIT ONE DATA
+019500* ROW
+019600*----------------------------------------------------------------
+019700 2000-CONVERT-FLAT-TO-TRIO.
+019800     READ EMPFLAT
+019900         AT END
+020000             SET XWK-END-OF-INPUT TO TRUE
+020100         NOT AT END
+020200             PERFORM 2100-BUILD-TRIO-DATA THRU 2100-EXIT
+020300     END-READ.
+020400 2000-EXIT.
+020500     EXIT.
+020600*----------------------------------------------------------------
+020700* 2100-BUILD-TRIO-DATA - MAP ONE FLAT ROW ONTO EMPLOYEE-DATA-
+020800* RECORD; THE DATA ROW ONLY HOLDS 7 BENEFIT SLOTS, SO ANY
+020900* BENEFITS BEYOND THE SEVENTH ARE ROUTED TO BENOVFL (THE SAME
+021000* OVERFLOW FILE THE VARIABLE-LENGTH BENEFITS TABLE USES)
+021100*----------------------------------------------------------------
+021200 2100-BUILD-TRIO-DATA.
+021300     MOVE SPACES TO EMPLOYEE-DATA-RECORD.
+021400     MOVE EMP-ID OF EMPLOYEE-RECORD
+021450         TO EMP-ID OF EMPLOYEE-DATA-RECORD.
+021500     MOVE EMP-SALARY OF EMPLOYEE-RECORD
+021600         TO EMP-SALARY OF EMPLOYEE-DATA-RECORD.
+021700     MOVE EMP-HIRE-DATE OF EMPLOYEE-RECORD
+021800         TO EMP-HIRE-DATE OF EMPLOYEE-DATA-RECORD.
+021900     MOVE EMP-STATUS OF EMPLOYEE-RECORD
+022000         TO EMP-STATUS OF EMPLOYEE-DATA-RECORD.
+022100     MOVE EMP-MANAGER-ID OF EMPLOYEE-RECORD
+022200         TO EMP-MANAGER-ID OF EMPLOYEE-DATA-RECORD.
+022300     IF FLT-BENEFIT-COUNT OF EMPLOYEE-RECORD > 7
+022400         MOVE 7 TO EMP-BENEFIT-COUNT OF EMPLOYEE-DATA-RECORD
+022500     ELSE
+022600         MOVE FLT-BENEFIT-COUNT OF EMPLOYEE-RECORD
+022700             TO EMP-BENEFIT-COUNT OF EMPLOYEE-DATA-RECORD
+022800     END-IF.
+022900     PERFORM 2200-COPY-BENEFIT-TO-TRIO THRU 2200-EXIT
+023000         VARYING XWK-BEN-IDX FROM 1 BY 1
+023050         UNTIL XWK-BEN-IDX >
+023060             EMP-BENEFIT-COUNT OF EMPLOYEE-DATA-RECORD.
+023200     WRITE XWK-EMPTRIO-RECORD FROM EMPLOYEE-DATA-RECORD.
+023300     ADD 1 TO XWK-RECORD-COUNT.
+023400     ADD EMP-SALARY OF EMPLOYEE-RECORD TO XWK-SALARY-CTL-TOTAL.
+023500     IF FLT-BENEFIT-COUNT OF EMPLOYEE-RECORD > 7
+023600         PERFORM 2300-WRITE-OVERFLOW-BENEFIT THRU 2300-EXIT
+023700             VARYING XWK-BEN-IDX FROM 8 BY 1
+023750             UNTIL XWK-BEN-IDX >
+023760                 FLT-BENEFIT-COUNT OF EMPLOYEE-RECORD
+023900     END-IF.
+024000 2100-EXIT.
+024100     EXIT.
+024200*----------------------------------------------------------------
+024300* 2200-COPY-BENEFIT-TO-TRIO - ONE BENEFIT ENTRY, FLAT TO DATA
+024400*----------------------------------------------------------------
+024500 2200-COPY-BENEFIT-TO-TRIO.
+024600     MOVE BENEFIT-CODE OF EMPLOYEE-RECORD (XWK-BEN-IDX)
+024700         TO BENEFIT-CODE OF EMPLOYEE-DATA-RECORD (XWK-BEN-IDX).
+024750     MOVE BENEFIT-TYPE-CODE OF EMPLOYEE-RECORD (XWK-BEN-IDX)
+024760         TO BENEFIT-TYPE-CODE OF EMPLOYEE-DATA-RECORD
+024770             (XWK-BEN-IDX).
+024800     MOVE BENEFIT-AMOUNT OF EMPLOYEE-RECORD (XWK-BEN-IDX)
+024900         TO BENEFIT-AMOUNT OF EMPLOYEE-DATA-RECORD (XWK-BEN-IDX).
+025000 2200-EXIT.
+025100     EXIT.
+025200*----------------------------------------------------------------
+025300* 2300-WRITE-OVERFLOW-BENEFIT - ONE BENEFIT ENTRY BEYOND THE
+025400* SEVENTH, WRITTEN TO BENOVFL KEYED BY EMP-ID AND SEQUENCE
+025500*----------------------------------------------------------------
+025600 2300-WRITE-OVERFLOW-BENEFIT.
+025700     MOVE EMP-ID OF EMPLOYEE-RECORD TO BFO-EMP-ID.
+025800     MOVE XWK-BEN-IDX TO BFO-SEQUENCE-NBR.
+025900     MOVE BENEFIT-CODE OF EMPLOYEE-RECORD (XWK-BEN-IDX)
+026000         TO BFO-BENEFIT-CODE.
+026050     MOVE BENEFIT-TYPE-CODE OF EMPLOYEE-RECORD (XWK-BEN-IDX)
+026060         TO BFO-BENEFIT-TYPE-CODE.
+026100     MOVE BENEFIT-AMOUNT OF EMPLOYEE-RECORD (XWK-BEN-IDX)
+026200         TO BFO-BENEFIT-AMOUNT.
+026300     WRITE BENEFIT-OVERFLOW-RECORD.
+026400 2300-EXIT.
+026500     EXIT.
+026600*----------------------------------------------------------------
+026700* 2900-WRITE-TRIO-TRAILER - STAMP AND WRITE THE CONTROL TOTALS
+026800*----------------------------------------------------------------
+026900 2900-WRITE-TRIO-TRAILER.
+027000     MOVE SPACES TO EMPLOYEE-TRAIL-RECORD.
+027100     MOVE 'CROSSWLK' TO EMP-DEPT OF EMPLOYEE-TRAIL-RECORD.
+027200     MOVE XWK-RECORD-COUNT
+027250         TO EMP-RECORD-COUNT OF EMPLOYEE-TRAIL-RECORD.
+027300     MOVE XWK-SALARY-CTL-TOTAL
+027400         TO EMP-SALARY-CTL-TOTAL OF EMPLOYEE-TRAIL-RECORD.
+027500     WRITE XWK-EMPTRIO-RECORD FROM EMPLOYEE-TRAIL-RECORD.
+027600 2900-EXIT.
+027700     EXIT.
+027800*----------------------------------------------------------------
+027900* 3000-CONVERT-TRIO-TO-FLAT - CONSUME THE READ-AHEAD BUFFER;
+028000* THE LAST ROW IN THE FILE IS THE TRAILER AND IS NOT CONVERTED
+028100*----------------------------------------------------------------
+028200 3000-CONVERT-TRIO-TO-FLAT.
+028300     IF XWK-NO-MORE-AFTER-CURRENT
+028400         SET XWK-END-OF-INPUT TO TRUE
+028500     ELSE
+028600         MOVE XWK-CURRENT-RAW TO BTBMS-RECORD
+028700         PERFORM 3100-BUILD-FLAT-FROM-DATA THRU 3100-EXIT
+028800         MOVE XWK-LOOKAHEAD-RAW TO XWK-CURRENT-RAW
+028900         PERFORM 1310-READ-AHEAD THRU 1310-EXIT
+029000     END-IF.
+029100 3000-EXIT.
+029200     EXIT.
+029300*----------------------------------------------------------------
+029400* 3100-BUILD-FLAT-FROM-DATA - MAP ONE DATA ROW ONTO THE FLAT
+029500* LAYOUT; EMP-NAME AND EMP-DEPT ARE NOT CARRIED PER ROW BY THE
+029600* EXTRACT LAYOUT (EMP-NAME ONLY APPEARS ON THE ONE-TIME HDR ROW
+029700* AND EMP-DEPT ONLY ON THE TRAILER'S AGGREGATE CONTROL TOTALS)
+029800* SO THEY COME BACK BLANK ON A TRIO-TO-FLAT CONVERSION
+029900*----------------------------------------------------------------
+030000 3100-BUILD-FLAT-FROM-DATA.
+030100     MOVE SPACES TO EMPLOYEE-RECORD.
+030200     MOVE EMP-ID OF EMPLOYEE-DATA-RECORD
+030250         TO EMP-ID OF EMPLOYEE-RECORD.
+030300     MOVE EMP-SALARY OF EMPLOYEE-DATA-RECORD
+030400         TO EMP-SALARY OF EMPLOYEE-RECORD.
+030500     MOVE EMP-HIRE-DATE OF EMPLOYEE-DATA-RECORD
+030600         TO EMP-HIRE-DATE OF EMPLOYEE-RECORD.
+030700     MOVE EMP-STATUS OF EMPLOYEE-DATA-RECORD
+030800         TO EMP-STATUS OF EMPLOYEE-RECORD.
+030900     MOVE EMP-MANAGER-ID OF EMPLOYEE-DATA-RECORD
+031000         TO EMP-MANAGER-ID OF EMPLOYEE-RECORD.
+031100     MOVE EMP-BENEFIT-COUNT OF EMPLOYEE-DATA-RECORD
+031200         TO FLT-BENEFIT-COUNT OF EMPLOYEE-RECORD.
+031600     PERFORM 3200-COPY-BENEFIT-TO-FLAT THRU 3200-EXIT
+031700         VARYING XWK-BEN-IDX FROM 1 BY 1
+031800         UNTIL XWK-BEN-IDX > FLT-BENEFIT-COUNT OF EMPLOYEE-RECORD.
+031900     WRITE EMPLOYEE-RECORD.
+032000 3100-EXIT.
+032100     EXIT.
+032200*----------------------------------------------------------------
+032300* 3200-COPY-BENEFIT-TO-FLAT - ONE BENEFIT ENTRY, DATA TO FLAT
+032400*----------------------------------------------------------------
+032500 3200-COPY-BENEFIT-TO-FLAT.
+032600     MOVE BENEFIT-CODE OF EMPLOYEE-DATA-RECORD (XWK-BEN-IDX)
+032700         TO BENEFIT-CODE OF EMPLOYEE-RECORD (XWK-BEN-IDX).
+032750     MOVE BENEFIT-TYPE-CODE OF EMPLOYEE-DATA-RECORD (XWK-BEN-IDX)
+032760         TO BENEFIT-TYPE-CODE OF EMPLOYEE-RECORD (XWK-BEN-IDX).
+032800     MOVE BENEFIT-AMOUNT OF EMPLOYEE-DATA-RECORD (XWK-BEN-IDX)
+032900         TO BENEFIT-AMOUNT OF EMPLOYEE-RECORD (XWK-BEN-IDX).
+033000 3200-EXIT.
+033100     EXIT.
+033200*----------------------------------------------------------------
+033300* 9999-TERMINATE - CLOSE WHICHEVER FILES ARE OPEN
+033400*----------------------------------------------------------------
+033500 9999-TERMINATE.
+033600     IF XWK-DO-FLAT-TO-TRIO
+033700         CLOSE EMPFLAT
+033800         CLOSE EMPTRIO
+033900         CLOSE BENOVFL
+034000     ELSE
+034100         CLOSE EMPTRIO
+034200         CLOSE EMPFLAT
+034300     END-IF.
+034400 9999-EXIT.
+034500     EXIT.
