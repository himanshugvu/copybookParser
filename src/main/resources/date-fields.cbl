@@ -0,0 +1,4 @@
+           03 DATE-FLD.
+               05 DATE-FLD-YEAR        PIC 9(4).
+               05 DATE-FLD-MONTH       PIC 9(2).
+               05 DATE-FLD-DAY         PIC 9(2).
