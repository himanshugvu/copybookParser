@@ -0,0 +1,12 @@
+       01 SALARY-HISTORY-RECORD.
+           03 SAH-KEY.
+               05 SAH-EMP-ID               PIC 9(8) COMP.
+               05 SAH-EFFECTIVE-START-DATE.
+                   07 SAH-START-YEAR       PIC 9(4).
+                   07 SAH-START-MONTH      PIC 9(2).
+                   07 SAH-START-DAY        PIC 9(2).
+           03 SAH-EFFECTIVE-END-DATE.
+               05 SAH-END-YEAR             PIC 9(4).
+               05 SAH-END-MONTH            PIC 9(2).
+               05 SAH-END-DAY              PIC 9(2).
+           03 SAH-SALARY-AMOUNT           PIC 9(7)V99 COMP-3.
