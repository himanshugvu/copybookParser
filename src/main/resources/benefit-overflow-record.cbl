@@ -0,0 +1,9 @@
+       01 BENEFIT-OVERFLOW-RECORD.
+           03 BFO-KEY.
+               05 BFO-EMP-ID        PIC 9(8) COMP.
+               05 BFO-SEQUENCE-NBR  PIC 9(2) COMP.
+           03 BFO-BENEFIT-CODE      PIC XX.
+           03 BFO-BENEFIT-TYPE-CODE PIC X.
+               88 BFO-BENEFIT-TYPE-FLAT       VALUE 'F'.
+               88 BFO-BENEFIT-TYPE-PERCENT    VALUE 'P'.
+           03 BFO-BENEFIT-AMOUNT    PIC 9(5)V99 COMP-3.
