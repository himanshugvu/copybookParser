@@ -0,0 +1,8 @@
+      * CQR-CUSTOMER-DATA MUST STAY THE SAME LENGTH AS CUSTOMER-RECORD
+      * AT ITS MAXIMUM OCCURRENCE (5 PHONE-ENTRIES).
+       01 CUSTQUAR-RECORD.
+           03 CQR-CUSTOMER-DATA        PIC X(280).
+           03 CQR-REASON-CODE          PIC X(02).
+               88 CQR-INVALID-STATUS       VALUE 'ST'.
+               88 CQR-INVALID-DATE         VALUE 'DT'.
+           03 CQR-REASON-TEXT          PIC X(40).
