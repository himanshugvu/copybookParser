@@ -0,0 +1,5 @@
+       01 RESTART-CONTROL-RECORD.
+           03 RCT-JOB-NAME             PIC X(08).
+           03 RCT-LAST-EMP-ID          PIC 9(8) COMP.
+           03 RCT-RECORD-COUNT         PIC 9(9) COMP.
+           03 RCT-SALARY-CTL-TOTAL     PIC 9(9)V99 COMP-3.
