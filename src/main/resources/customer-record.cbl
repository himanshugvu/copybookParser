@@ -8,11 +8,27 @@
                05 CITY             PIC X(25).
                05 STATE            PIC XX.
                05 ZIP-CODE         PIC 9(5).
-           03 PHONE-NUMBER         PIC 9(10).
+               05 ZIP-CODE-EXT     PIC 9(4).
+               05 COUNTRY-CODE     PIC X(3).
            03 ACCOUNT-BALANCE      PIC S9(7)V99 COMP-3.
            03 ACCOUNT-STATUS       PIC X.
-           03 LAST-TRANSACTION-DATE.
-               05 TRANS-YEAR       PIC 9999.
-               05 TRANS-MONTH      PIC 99.
-               05 TRANS-DAY        PIC 99.
-           03 FILLER               PIC X(10).
+               88 ACCOUNT-ACTIVE       VALUE 'A'.
+               88 ACCOUNT-CLOSED       VALUE 'C'.
+               88 ACCOUNT-SUSPENDED    VALUE 'S'.
+               88 ACCOUNT-DORMANT      VALUE 'D'.
+           COPY "date-fields.cbl" REPLACING
+               ==DATE-FLD-YEAR== BY ==LAST-TRANSACTION-DATE-YEAR==
+               ==DATE-FLD-MONTH== BY ==LAST-TRANSACTION-DATE-MONTH==
+               ==DATE-FLD-DAY== BY ==LAST-TRANSACTION-DATE-DAY==
+               ==DATE-FLD== BY ==LAST-TRANSACTION-DATE==.
+           03 CUST-REFERRED-BY-EMP-ID PIC 9(8) COMP.
+           03 EMAIL-ADDRESS        PIC X(50).
+           03 PHONE-COUNT          PIC 9(2) COMP.
+           03 PHONE-ENTRIES        OCCURS 0 TO 5 TIMES
+                                    DEPENDING ON PHONE-COUNT.
+               05 PHONE-TYPE       PIC X.
+                   88 PHONE-HOME       VALUE 'H'.
+                   88 PHONE-MOBILE     VALUE 'M'.
+                   88 PHONE-WORK       VALUE 'W'.
+               05 PHONE-NUMBER     PIC 9(10).
+               05 PHONE-EXTENSION  PIC 9(5).
