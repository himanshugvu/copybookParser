@@ -0,0 +1,4 @@
+       01 XWALKPARM-RECORD.
+           03 XWK-CONVERSION-MODE  PIC X(03).
+               88 XWK-MODE-FLAT-TO-TRIO    VALUE 'F2T'.
+               88 XWK-MODE-TRIO-TO-FLAT    VALUE 'T2F'.
