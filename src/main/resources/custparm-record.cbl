@@ -0,0 +1,2 @@
+       01 CUSTPARM-RECORD.
+           03 CPM-DORMANCY-THRESHOLD-DAYS  PIC 9(5).
