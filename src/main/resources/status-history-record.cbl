@@ -0,0 +1,15 @@
+       01 STATUS-HISTORY-RECORD.
+           03 STH-KEY.
+               05 STH-EMP-ID           PIC 9(8) COMP.
+               05 STH-EFFECTIVE-DATE.
+                   07 STH-EFF-YEAR     PIC 9(4).
+                   07 STH-EFF-MONTH    PIC 9(2).
+                   07 STH-EFF-DAY      PIC 9(2).
+           03 STH-OLD-STATUS           PIC X.
+               88 STH-OLD-ACTIVE           VALUE 'A'.
+               88 STH-OLD-INACTIVE         VALUE 'I'.
+               88 STH-OLD-TERMINATED       VALUE 'T'.
+           03 STH-NEW-STATUS           PIC X.
+               88 STH-NEW-ACTIVE           VALUE 'A'.
+               88 STH-NEW-INACTIVE         VALUE 'I'.
+               88 STH-NEW-TERMINATED       VALUE 'T'.
