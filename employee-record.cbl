@@ -5,15 +5,29 @@
            03 FILLER               PIC X(192)
        01 EMPLOYEE-DATA-RECORD REDEFINES BTBMS-RECORD.
            03 EMP-SALARY           PIC 9(7)V99 COMP-3.
-           03 EMP-HIRE-DATE        PIC 9(8) COMP.
+           COPY "date-fields.cbl" REPLACING
+               ==DATE-FLD-YEAR== BY ==EMP-HIRE-DATE-YEAR==
+               ==DATE-FLD-MONTH== BY ==EMP-HIRE-DATE-MONTH==
+               ==DATE-FLD-DAY== BY ==EMP-HIRE-DATE-DAY==
+               ==DATE-FLD== BY ==EMP-HIRE-DATE==.
            03 EMP-STATUS           PIC X.
                88 ACTIVE           VALUE 'A'.
                88 INACTIVE         VALUE 'I'.
                88 TERMINATED       VALUE 'T'.
-           03 EMP-BENEFITS         OCCURS 5 TIMES.
+           03 EMP-MANAGER-ID       PIC 9(8) COMP.
+           03 FILLER               PIC X(06).
+           03 EMP-BENEFIT-COUNT    PIC 9(2) COMP.
+           03 EMP-BENEFITS         OCCURS 7 TIMES.
                05 BENEFIT-CODE     PIC XX.
+               05 BENEFIT-TYPE-CODE PIC X.
+                   88 BENEFIT-TYPE-FLAT       VALUE 'F'.
+                   88 BENEFIT-TYPE-PERCENT    VALUE 'P'.
                05 BENEFIT-AMOUNT   PIC 9(5)V99 COMP-3.
-           03 EMP-TEST             PIC X(10).
+           03 EMP-ID               PIC 9(8) COMP.
        01 EMPLOYEE-TRAIL-RECORD REDEFINES BTBMS-RECORD.
            03 EMP-DEPT             PIC X(10).
-           03 FILLER               PIC X(192)
+           03 EMP-RECORD-COUNT     PIC 9(9) COMP.
+           03 EMP-SALARY-CTL-TOTAL PIC 9(9)V99 COMP-3.
+           03 EMP-EMAIL            PIC X(50).
+           03 EMP-COST-CENTER      PIC X(06).
+           03 FILLER               PIC X(126)
